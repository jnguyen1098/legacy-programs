@@ -0,0 +1,338 @@
+*> ------------------------------------------------------------------
+*> -                    Babylonian Square Roots                     -
+*> -              Daily Input/Report Generation Archiver             -
+*> ------------------------------------------------------------------
+*> Takes a dated snapshot of sqrt.dat (the day's input) and the
+*> sqrt.out/sqrt.sum reports SQRT produces from it, so a prior day's
+*> exact figures can be reconciled against without depending on
+*> anyone remembering to copy the files by hand before the next run
+*> overwrites them. Each snapshot is suffixed with the run date
+*> (sqrt.dat.D20260115, and so on) and a running ledger of every
+*> date archived is kept in sqrtarch.idx so old generations beyond
+*> the configured retention count can be pruned automatically
+*> instead of growing the data directory forever.
+
+identification division.
+program-id. sqrtarch.
+
+environment division.
+
+input-output section.
+file-control.
+    select archSrc assign to dynamic archSrcFname
+        organization is line sequential
+        file status is archSrcStatus.
+    select archDest assign to dynamic archDestFname
+        organization is line sequential.
+    select ledgerFile assign to dynamic ledgerFname
+        organization is line sequential
+        file status is ledgerFileStatus.
+
+data division.
+
+file section.
+fd archSrc.
+    01 archSrcRecord   pic x(113).
+fd archDest.
+    01 archDestRecord  pic x(113).
+fd ledgerFile.
+    01 ledgerRecord    pic x(08).
+
+working-storage section.
+
+*> Generation count to retain, and the ledger that remembers which
+*> run dates have already been archived; both are overridable from
+*> the environment the same way SQRT_INPUT_FILE/SQRT_SPLIT_COUNT
+*> already are elsewhere in this family of utilities
+77 retainCount       pic 9(05) value 14.
+77 envRetainCount    pic 9(05) value zero.
+77 ledgerFname       pic x(30) value "sqrtarch.idx".
+77 envLedgerName     pic x(30) value spaces.
+77 ledgerFileStatus  pic x(02).
+77 todayStamp        pic x(08).
+
+77 archSrcFname      pic x(34) value spaces.
+77 archDestFname     pic x(34) value spaces.
+77 archSrcStatus     pic x(02).
+77 archEofSw         pic x(01) value "N".
+    88 archAtEof value "Y".
+
+*> The three daily files this archiver is responsible for: the raw
+*> input and the two reports SQRT produces from it. The checkpoint,
+*> reject, audit, history and CSV files each serve their own
+*> already-established purpose and aren't "the day's input and
+*> output" this is meant to preserve a generation of.
+01 archFileList.
+    02 filler pic x(12) value "sqrt.dat".
+    02 filler pic x(12) value "sqrt.out".
+    02 filler pic x(12) value "sqrt.sum".
+01 archFileTable redefines archFileList.
+    02 archBaseFname occurs 3 times pic x(12).
+
+77 archIdx            pic 9(02) value zero.
+77 archivedCount      pic 9(02) value zero.
+77 skippedCount       pic 9(02) value zero.
+
+*> Ledger of every run date archived so far, read into memory, kept
+*> in ascending (oldest-first) order, then rewritten after today's
+*> date is appended and anything past the retention count is pruned
+01 ledgerTable.
+    02 ledgerEntry occurs 400 times pic x(08).
+77 ledgerCount        pic 9(05) value zero.
+77 ledgerIdx          pic 9(05) value zero.
+77 ledgerAtEofSw      pic x(01) value "N".
+    88 ledgerAtEof value "Y".
+
+77 pruneFrom          pic 9(05) value zero.
+77 pruneDateIdx       pic 9(05) value zero.
+77 pruneFileIdx       pic 9(02) value zero.
+77 shiftIdx           pic 9(05) value zero.
+77 prunedFileCount    pic 9(05) value zero.
+77 pruneFname         pic x(40) value spaces.
+77 cblFileInfo        pic x(20) value spaces.
+77 cblRc              pic s9(9) comp-5 value zero.
+
+*> ------------------------Decorative/Report Output------------------------
+01 titleLine.
+    02 filler pic x(9) value spaces.
+    02 filler pic x(34) value 'sqrt.dat/Report Generation Archive'.
+
+01 underLine1.
+    02 filler pic x(44) value
+       '--------------------------------------------'.
+
+01 archReportLine.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(10) value 'Archived: '.
+    02 outArchSrc pic x(12).
+    02 filler pic x(4) value ' -> '.
+    02 outArchDest pic x(34).
+
+01 skipReportLine.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(19) value 'Skipped (missing): '.
+    02 outSkipSrc pic x(12).
+
+01 pruneReportLine.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(25) value 'Purged old generation of '.
+    02 outPruneDate pic x(08).
+
+01 summaryLine1.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Files archived     : '.
+    02 outArchivedCount pic z9.
+
+01 summaryLine2.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Files skipped      : '.
+    02 outSkippedCount pic z9.
+
+01 summaryLine3.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Generations kept   : '.
+    02 outRetainCount pic zz9.
+
+01 summaryLine4.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Old files purged   : '.
+    02 outPrunedCount pic zz9.
+
+*> --------------------------Main Program----------------------------------
+procedure division.
+    perform initParms.
+    display titleLine.
+    display underLine1.
+    perform archivePass thru archivePass-exit
+        varying archIdx from 1 by 1 until archIdx is greater than 3.
+    perform readLedger.
+    perform appendToday.
+    perform prunePass.
+    perform writeLedger.
+    display underLine1.
+    move archivedCount to outArchivedCount.
+    move skippedCount to outSkippedCount.
+    move retainCount to outRetainCount.
+    move prunedFileCount to outPrunedCount.
+    display summaryLine1.
+    display summaryLine2.
+    display summaryLine3.
+    display summaryLine4.
+    stop run.
+
+*> Reads the retention count and ledger filename overrides from the
+*> environment, the same convention every other SQRT utility uses,
+*> and captures today's run date once so every archive copy and
+*> ledger entry this run produces agrees with each other.
+initParms.
+    accept envRetainCount from environment "SQRT_ARCHIVE_RETAIN".
+    if envRetainCount is greater than zero
+        move envRetainCount to retainCount
+    end-if.
+    accept envLedgerName from environment "SQRT_ARCHIVE_INDEX".
+    if envLedgerName is not equal to spaces
+        move envLedgerName to ledgerFname
+    end-if.
+    accept todayStamp from date yyyymmdd.
+
+*> Copies each of the three daily files to a dated name alongside
+*> the original. A file that hasn't been produced yet (sqrt.sum on
+*> a day nobody ran SQRT, say) is counted as skipped rather than
+*> treated as an error.
+archivePass.
+    move spaces to archSrcFname.
+    move archBaseFname(archIdx) to archSrcFname.
+    move spaces to archDestFname.
+    string function trim(archBaseFname(archIdx)) ".D" todayStamp
+        delimited by size into archDestFname
+    end-string.
+    open input archSrc.
+    if archSrcStatus is not equal to "00"
+        add 1 to skippedCount
+        move archBaseFname(archIdx) to outSkipSrc
+        display skipReportLine
+    else
+        open output archDest
+        move "N" to archEofSw
+        perform copyOneLine thru copyOneLine-exit until archAtEof
+        close archSrc, archDest
+        add 1 to archivedCount
+        move archBaseFname(archIdx) to outArchSrc
+        move archDestFname to outArchDest
+        display archReportLine
+    end-if.
+
+archivePass-exit.
+    exit.
+
+copyOneLine.
+    read archSrc into archSrcRecord at end set archAtEof to true
+        end-read.
+    if not archAtEof
+        write archDestRecord from archSrcRecord
+    end-if.
+
+copyOneLine-exit.
+    exit.
+
+*> Reads the existing ledger of archived run dates into memory,
+*> oldest first, same as it was written last time.
+readLedger.
+    move 0 to ledgerCount.
+    move "N" to ledgerAtEofSw.
+    open input ledgerFile.
+    if ledgerFileStatus is equal to "00"
+        perform readLedger1 thru readLedger1-exit
+            until ledgerAtEof or ledgerCount is greater than
+                or equal to 400
+        close ledgerFile
+    end-if.
+
+readLedger1.
+    read ledgerFile into ledgerRecord at end set ledgerAtEof to true
+        end-read.
+    if not ledgerAtEof
+        add 1 to ledgerCount
+        move ledgerRecord to ledgerEntry(ledgerCount)
+    end-if.
+
+readLedger1-exit.
+    exit.
+
+*> A rerun on the same day shouldn't add a second entry for the
+*> same date, since the files it would "prune later" are the very
+*> ones just refreshed above. A ledger that's already filled every
+*> slot in ledgerTable (only possible with a retention count left
+*> at or above the table's own 400-entry limit) can't take another
+*> entry without running off the end of the table, so today's date
+*> is reported as skipped instead.
+appendToday.
+    if ledgerCount is equal to zero
+            or ledgerEntry(ledgerCount) is not equal to todayStamp
+        if ledgerCount is less than 400
+            add 1 to ledgerCount
+            move todayStamp to ledgerEntry(ledgerCount)
+        else
+            display "  Ledger is full (400 generations); today's date "
+                "was not recorded. Lower SQRT_ARCHIVE_RETAIN."
+        end-if
+    end-if.
+
+*> Once there are more generations on record than the retention
+*> count allows, the oldest ones are deleted from disk and dropped
+*> from the ledger.
+prunePass.
+    move 0 to prunedFileCount.
+    move 0 to pruneFrom.
+    if ledgerCount is greater than retainCount
+        compute pruneFrom = ledgerCount - retainCount
+        perform pruneOneDate thru pruneOneDate-exit
+            varying pruneDateIdx from 1 by 1
+            until pruneDateIdx is greater than pruneFrom
+        perform shiftLedger thru shiftLedger-exit
+            varying shiftIdx from 1 by 1
+            until shiftIdx is greater than retainCount
+        move retainCount to ledgerCount
+    end-if.
+
+*> Removes every archive file (sqrt.dat/sqrt.out/sqrt.sum) dated for
+*> one generation that's aged out of the retention window. Standard
+*> COBOL has no verb for deleting a whole OS file, so this uses the
+*> runtime's own file-management routines the same way an operator
+*> would reach for a shell "rm" -- a file that was skipped as
+*> missing on its own archive day simply isn't found here either.
+pruneOneDate.
+    perform pruneOneFile thru pruneOneFile-exit
+        varying pruneFileIdx from 1 by 1 until pruneFileIdx is
+            greater than 3.
+    move ledgerEntry(pruneDateIdx) to outPruneDate.
+    display pruneReportLine.
+
+pruneOneDate-exit.
+    exit.
+
+pruneOneFile.
+    move spaces to pruneFname.
+    string function trim(archBaseFname(pruneFileIdx)) ".D"
+        ledgerEntry(pruneDateIdx)
+        delimited by size into pruneFname
+    end-string.
+    call "CBL_CHECK_FILE_EXIST" using pruneFname, cblFileInfo
+        returning cblRc
+    end-call.
+    if cblRc is equal to zero
+        call "CBL_DELETE_FILE" using pruneFname returning cblRc
+        end-call
+        add 1 to prunedFileCount
+    end-if.
+
+pruneOneFile-exit.
+    exit.
+
+*> Closes the gap left by the pruned entries so the ledger stays a
+*> contiguous, oldest-first list of exactly the generations kept.
+shiftLedger.
+    move ledgerEntry(pruneFrom + shiftIdx) to ledgerEntry(shiftIdx).
+
+shiftLedger-exit.
+    exit.
+
+*> Rewrites the ledger from the in-memory table. Line-sequential
+*> files have no update-in-place, so -- the same as any other
+*> sequential master here -- the whole file is simply replaced
+*> from what's currently held in working storage.
+writeLedger.
+    open output ledgerFile.
+    perform writeLedger1 thru writeLedger1-exit
+        varying ledgerIdx from 1 by 1
+        until ledgerIdx is greater than ledgerCount.
+    close ledgerFile.
+
+writeLedger1.
+    move ledgerEntry(ledgerIdx) to ledgerRecord.
+    write ledgerRecord.
+
+writeLedger1-exit.
+    exit.
+
+*> ------------------------------------------------------------------
