@@ -0,0 +1,266 @@
+*> ---------------------------------------------------------------------
+*> -                      Babylonian Square Roots                      -
+*> -                    sqrt.dat Maintenance Utility                   -
+*> ---------------------------------------------------------------------
+*> Lets an operator add, change, delete, or list sqrt.dat records
+*> without hand-editing the fixed-column file in a text editor.
+*> Input is validated against the same radicandIn/epsilonIn picture
+*> clauses SQRT itself expects, via the shared sqrtrec copybook, so a
+*> record built here is guaranteed to line up the way SQRT will read
+*> it back.
+
+identification division.
+program-id. sqrtmaint.
+
+environment division.
+
+input-output section.
+file-control.
+    select masterIn assign to "sqrt.dat"
+        organization is line sequential
+        file status is masterInStatus.
+    select masterOut assign to "sqrt.dat.new"
+        organization is line sequential.
+
+data division.
+
+file section.
+fd masterIn.
+    01 masterInRec     pic x(80).
+fd masterOut.
+    01 masterOutRec    pic x(80).
+
+working-storage section.
+
+*> The canonical sqrt.dat record, shared with SQRT itself
+copy "sqrtrec.cpy".
+
+*> Menu choice and sentinel
+77 choice        pic x(01) value spaces.
+    88 addChoice      value "A" "a".
+    88 changeChoice   value "C" "c".
+    88 deleteChoice   value "D" "d".
+    88 listChoice     value "L" "l".
+    88 quitChoice     value "Q" "q".
+
+*> Operator-entered radicand/epsilon, validated before being moved
+*> into the fixed-format fields above
+77 radicandEntry pic x(25) value spaces.
+77 epsilonEntry  pic x(20) value spaces.
+77 radicandNum   pic s9(15)v9(6).
+77 epsilonNum    pic v9(9).
+77 targetEntry   pic x(25) value spaces.
+77 targetNum     pic s9(15)v9(6).
+
+*> Display formatting
+77 dispRadicand  pic -(15)9.9(6).
+77 dispEpsilon   pic 0.9(9).
+
+*> Set by promptRadicand/promptEpsilon when the operator's entry
+*> fails validation, so the caller knows not to proceed
+77 entryError    pic x(01) value "N".
+    88 hadError value "Y".
+
+*> Set when changeRecord/deleteRecord actually locate the target
+*> radicand in the master file
+77 matchFound    pic x(01) value "N".
+    88 wasFound value "Y".
+
+77 masterInStatus pic x(02).
+
+*> ---------------------------Main Program-------------------------------
+
+procedure division.
+
+    display "~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~".
+    display "~          SQRT.DAT Maintenance Utility           ~".
+    display "~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~".
+
+    perform mainMenu until quitChoice.
+
+    display "Done.".
+    stop run.
+
+*> ----------------------------Main Menu----------------------------------
+
+mainMenu.
+    display " ".
+    display "(A)dd  (C)hange  (D)elete  (L)ist  (Q)uit: "
+        with no advancing.
+    accept choice end-accept.
+
+    if addChoice
+        perform addRecord
+    else
+        if changeChoice
+            perform changeRecord thru chg-done
+        else
+            if deleteChoice
+                perform deleteRecord thru del-done
+            else
+                if listChoice
+                    perform listRecords thru lst-done
+                else
+                    if not quitChoice
+                        display "  Invalid choice; please re-enter."
+                    end-if
+                end-if
+            end-if
+        end-if
+    end-if.
+
+*> ----------------------------Add a Record--------------------------------
+
+addRecord.
+    perform promptRadicand.
+    if hadError
+        exit paragraph
+    end-if.
+    perform promptEpsilon.
+    if hadError
+        exit paragraph
+    end-if.
+
+    move spaces to lineStruct.
+    move radicandNum to radicandIn.
+    move epsilonNum to epsilonIn.
+    move zero to recIterCap.
+
+    open extend masterIn.
+    if masterInStatus is equal to "35"
+        open output masterIn
+    end-if.
+    write masterInRec from lineStruct.
+    close masterIn.
+    display "  Record added.".
+
+*> --------------------------Prompt Helpers--------------------------------
+
+*> Validates a radicand entry against radicandIn's picture clause
+*> (s9(15)v9(6)); sets radicandNum on success
+promptRadicand.
+    move "N" to entryError.
+    display "  Radicand (e.g. 25.5): " with no advancing.
+    accept radicandEntry end-accept.
+    if function test-numval-f(radicandEntry) is not equal to 0
+        display "  Invalid number; record not saved."
+        move "Y" to entryError
+        exit paragraph
+    end-if.
+    if function numval-f(radicandEntry) is greater than 999999999999999.999999
+       or function numval-f(radicandEntry) is less than -999999999999999.999999
+        display "  Radicand too large for the PIC S9(15)V9(6) layout."
+        move "Y" to entryError
+        exit paragraph
+    end-if.
+    move function numval-f(radicandEntry) to radicandNum.
+
+*> Validates an epsilon entry against epsilonIn's picture clause
+*> (v9(9), unsigned, no integer part); sets epsilonNum on success
+promptEpsilon.
+    move "N" to entryError.
+    display "  Epsilon (e.g. 0.0001): " with no advancing.
+    accept epsilonEntry end-accept.
+    if function test-numval-f(epsilonEntry) is not equal to 0
+        display "  Invalid number; record not saved."
+        move "Y" to entryError
+        exit paragraph
+    end-if.
+    move function numval-f(epsilonEntry) to epsilonNum.
+    if function numval-f(epsilonEntry) is less than zero
+       or function numval-f(epsilonEntry) is greater or equal to 1
+        display "  Epsilon must be between 0 and 1 to fit PIC V9(9)."
+        move "Y" to entryError
+    end-if.
+
+*> --------------------------Change a Record--------------------------------
+
+changeRecord.
+    display "  Radicand of the record to change: " with no advancing.
+    accept targetEntry end-accept.
+    if function test-numval-f(targetEntry) is not equal to 0
+        display "  Invalid number."
+        exit paragraph
+    end-if.
+    move function numval-f(targetEntry) to targetNum.
+
+    move "N" to matchFound.
+    open i-o masterIn.
+
+chg1.
+    read masterIn into lineStruct at end go to chg-done.
+    if radicandIn is equal to targetNum
+        move "Y" to matchFound
+        perform promptRadicand
+        if not hadError
+            perform promptEpsilon
+        end-if
+        if not hadError
+            move radicandNum to radicandIn
+            move epsilonNum to epsilonIn
+            rewrite masterInRec from lineStruct
+        end-if
+        go to chg-done
+    end-if.
+    go to chg1.
+
+chg-done.
+    close masterIn.
+    if wasFound
+        display "  Record changed."
+    else
+        display "  No record found with that radicand."
+    end-if.
+
+*> --------------------------Delete a Record--------------------------------
+
+*> Line-sequential files have no DELETE-by-key, so removing a record
+*> means copying every other record through to a new master, the same
+*> way a sequential old-master/new-master update always has
+deleteRecord.
+    display "  Radicand of the record to delete: " with no advancing.
+    accept targetEntry end-accept.
+    if function test-numval-f(targetEntry) is not equal to 0
+        display "  Invalid number."
+        exit paragraph
+    end-if.
+    move function numval-f(targetEntry) to targetNum.
+
+    move "N" to matchFound.
+    open input masterIn.
+    open output masterOut.
+
+del1.
+    read masterIn into lineStruct at end go to del-done.
+    if radicandIn is equal to targetNum
+        move "Y" to matchFound
+    else
+        write masterOutRec from lineStruct
+    end-if.
+    go to del1.
+
+del-done.
+    close masterIn, masterOut.
+    if wasFound
+        display "  Record deleted. Review sqrt.dat.new, then promote"
+        display "  it over sqrt.dat when you're satisfied with it."
+    else
+        display "  No record found with that radicand."
+    end-if.
+
+*> ----------------------------List Records---------------------------------
+
+listRecords.
+    open input masterIn.
+
+lst1.
+    read masterIn into lineStruct at end go to lst-done.
+    move radicandIn to dispRadicand.
+    move epsilonIn to dispEpsilon.
+    display "  " dispRadicand "   eps=" dispEpsilon.
+    go to lst1.
+
+lst-done.
+    close masterIn.
+
+*> ---------------------------------------------------------------------
