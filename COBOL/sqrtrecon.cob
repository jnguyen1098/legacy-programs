@@ -0,0 +1,258 @@
+*> ------------------------------------------------------------------
+*> -                    Babylonian Square Roots                     -
+*> -          Day-over-day Reconciliation of SQRT Output             -
+*> ------------------------------------------------------------------
+*> Compares today's machine-readable sqrt.out against a prior run's
+*> (renamed out of the way first, since both can't be named sqrt.out
+*> at once) and flags any radicand common to both runs whose computed
+*> root moved by more than a configurable tolerance. A root that
+*> moves more than the tolerance usually means either epsilonIn
+*> changed between runs or something upstream is feeding bad data.
+*>
+*> The prior run's records are loaded into a table exactly the way
+*> sqrt.cob's own history lookup works, then the current run is read
+*> straight through and matched against the table.
+
+identification division.
+program-id. sqrtrecon.
+
+environment division.
+
+input-output section.
+file-control.
+    select currentFile assign to dynamic curFname
+        organization is line sequential
+        file status is curFileStatus.
+    select priorFile assign to dynamic priorFname
+        organization is line sequential
+        file status is priorFileStatus.
+    select standardOutput assign to display.
+
+data division.
+
+file section.
+fd currentFile.
+    copy "sqrtresult.cpy"
+        replacing ==resultRecord== by ==curRecord==
+                  ==resultNum==    by ==curNum==
+                  ==resultRoot==   by ==curRoot==.
+fd priorFile.
+    copy "sqrtresult.cpy"
+        replacing ==resultRecord== by ==priorRecord==
+                  ==resultNum==    by ==priorNum==
+                  ==resultRoot==   by ==priorRoot==.
+fd standardOutput.
+    01 outLine pic x(80).
+
+working-storage section.
+
+*> ------------------------Run-level Parameters-------------------------
+77 curFname        pic x(30) value "sqrt.out".
+77 curFileStatus   pic x(02).
+77 priorFname      pic x(30) value "sqrt.out.prior".
+77 priorFileStatus pic x(02).
+77 tolerance       pic v9(9) value 0.000001000.
+77 envTolerance    pic v9(9) value zero.
+
+*> ------------------------Prior-run Table-------------------------------
+77 priorMax      pic 9(05) value 5000.
+77 priorCount    pic 9(05) value 0.
+77 j             pic s9(05).
+77 matchFound    pic x(01) value "N".
+    88 wasMatched value "Y".
+77 matchRoot     pic 9(16)v9(6).
+
+01 priorTable.
+    02 priorEntryT occurs 5000 times.
+        03 tNum  pic s9(15)v9(6) sign leading separate.
+        03 tRoot pic 9(16)v9(6).
+
+*> ------------------------Run Totals-------------------------------------
+77 curCount      pic 9(07) value 0.
+77 matchCount    pic 9(07) value 0.
+77 flagCount     pic 9(07) value 0.
+77 newCount      pic 9(07) value 0.
+
+77 rootDiff      pic 9(16)v9(6).
+
+*> ------------------------Decorative Stuff--------------------------------
+01 titleLine.
+    02 filler pic x(9) value spaces.
+    02 filler pic x(34) value 'SQRT Day-over-day Reconciliation'.
+
+01 underLine1.
+    02 filler pic x(44) value
+       '--------------------------------------------'.
+
+01 colHeads.
+    02 filler pic x(8) value spaces.
+    02 filler pic x(6) value 'Number'.
+    02 filler pic x(15) value spaces.
+    02 filler pic x(10) value 'Prior Root'.
+    02 filler pic x(8) value spaces.
+    02 filler pic x(12) value 'Current Root'.
+
+01 detailLine.
+    02 filler pic x value space.
+    02 outNum  pic -(16)9.9(6).
+    02 filler pic x value space.
+    02 outPrior pic z(16)9.9(6).
+    02 filler pic x value space.
+    02 outCurrent pic z(16)9.9(6).
+    02 filler pic x value space.
+    02 filler pic x(13) value '*** MOVED ***'.
+
+01 noPriorMessage.
+    02 filler pic x(1) value space.
+    02 filler pic x(60) value
+       'No prior run output file found; skipping reconciliation.'.
+
+01 noCurrentMessage.
+    02 filler pic x(1) value space.
+    02 filler pic x(60) value
+       'No current run output file found; skipping reconciliation.'.
+
+01 trailerLine1.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(25) value 'Current records read   :'.
+    02 outCurCount pic zzz,zzz,zz9.
+
+01 trailerLine2.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(25) value 'Matched prior radicands:'.
+    02 outMatchCount pic zzz,zzz,zz9.
+
+01 trailerLine3.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(25) value 'Flagged (moved) roots  :'.
+    02 outFlagCount pic zzz,zzz,zz9.
+
+01 trailerLine4.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(25) value 'New today (no prior)   :'.
+    02 outNewCount pic zzz,zzz,zz9.
+
+*> --------------------------Main Program----------------------------------
+procedure division.
+    perform initParms.
+    open output standardOutput.
+    write outLine from titleLine after advancing 0 lines.
+    write outLine from underLine1 after advancing 1 line.
+
+    perform loadPrior.
+    if priorFileStatus is not equal to "00"
+        write outLine from noPriorMessage after advancing 1 line
+        close standardOutput
+        stop run
+    end-if.
+
+    write outLine from colHeads after advancing 1 line.
+    write outLine from underLine1 after advancing 1 line.
+
+    open input currentFile.
+    if curFileStatus is not equal to "00"
+        write outLine from noCurrentMessage after advancing 1 line
+        close standardOutput
+        stop run
+    end-if.
+    perform c1 thru c-done.
+    close currentFile.
+
+    perform trailer.
+    close standardOutput.
+    stop run.
+
+c1.
+    read currentFile at end go to c-done.
+    add 1 to curCount.
+    perform findPrior.
+    if wasMatched
+        add 1 to matchCount
+        if curRoot is greater than matchRoot
+            compute rootDiff = curRoot - matchRoot
+        else
+            compute rootDiff = matchRoot - curRoot
+        end-if
+        if rootDiff is greater than tolerance
+            move curNum to outNum
+            move matchRoot to outPrior
+            move curRoot to outCurrent
+            write outLine from detailLine after advancing 1 line
+            add 1 to flagCount
+        end-if
+    else
+        add 1 to newCount
+    end-if.
+    go to c1.
+
+c-done.
+    exit.
+
+*> Searches priorTable for the current record's radicand; sets
+*> wasMatched and matchRoot when found.
+findPrior.
+    move "N" to matchFound.
+    perform fp1 thru fp-done varying j from 1 by 1
+        until j is greater than priorCount or wasMatched.
+
+fp1.
+    if tNum(j) is equal to curNum
+        move "Y" to matchFound
+        move tRoot(j) to matchRoot
+    end-if.
+
+fp-done.
+    exit.
+
+*> Loads the prior run's sqrt.out (renamed to priorFname) into
+*> priorTable so findPrior has something to search. A missing or
+*> unreadable prior file is not an error; it just means there's
+*> nothing to reconcile against yet.
+loadPrior.
+    move 0 to priorCount.
+    open input priorFile.
+    if priorFileStatus is equal to "00"
+        perform lp1 thru lp-done
+        close priorFile
+    end-if.
+
+lp1.
+    read priorFile at end go to lp-done.
+    if priorCount is less than priorMax
+        add 1 to priorCount
+        move priorNum to tNum(priorCount)
+        move priorRoot to tRoot(priorCount)
+    end-if.
+    go to lp1.
+
+lp-done.
+    exit.
+
+*> Writes the end-of-job summary trailer.
+trailer.
+    move curCount to outCurCount.
+    move matchCount to outMatchCount.
+    move flagCount to outFlagCount.
+    move newCount to outNewCount.
+    write outLine from trailerLine1 after advancing 2 lines.
+    write outLine from trailerLine2 after advancing 1 line.
+    write outLine from trailerLine3 after advancing 1 line.
+    write outLine from trailerLine4 after advancing 1 line.
+
+*> Reads run-level overrides from the environment so operators can
+*> point this at different files/tolerances without a recompile.
+initParms.
+    accept curFname from environment "SQRT_RECON_CURRENT".
+    if curFname is equal to spaces
+        move "sqrt.out" to curFname
+    end-if.
+    accept priorFname from environment "SQRT_RECON_PRIOR".
+    if priorFname is equal to spaces
+        move "sqrt.out.prior" to priorFname
+    end-if.
+    accept envTolerance from environment "SQRT_RECON_TOLERANCE".
+    if envTolerance is greater than zero
+        move envTolerance to tolerance
+    end-if.
+
+*> ------------------------------------------------------------------
