@@ -0,0 +1,12 @@
+*> ------------------------------------------------------------------
+*> -                    Babylonian Square Roots                     -
+*> -                 sqrt.out machine-readable record                -
+*> ------------------------------------------------------------------
+*> Canonical layout for a converged-answer record: the radicand and
+*> its computed root, unedited for downstream programs that need the
+*> numeric value without reverse-parsing the zero-suppressed report
+*> text. COPY REPLACING the record/field names when a program needs
+*> more than one of these open at once (e.g. comparing two runs).
+01 resultRecord.
+    02 resultNum  pic s9(15)v9(6) sign leading separate.
+    02 resultRoot pic 9(16)v9(6).
