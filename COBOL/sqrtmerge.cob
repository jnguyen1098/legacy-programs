@@ -0,0 +1,258 @@
+*> ------------------------------------------------------------------
+*> -                    Babylonian Square Roots                     -
+*> -              Parallel Partition Report Merger                   -
+*> ------------------------------------------------------------------
+*> Companion to sqrtsplit.cob: once each sqrt.dat.pNN partition has
+*> been run through its own concurrent SQRT job step, this combines
+*> their individual sqrt.out/sqrt.sum back into one sqrt.out/sqrt.sum
+*> as if a single sequential run had produced them. Since SQRT itself
+*> always writes to the literal names sqrt.out/sqrt.sum, each
+*> partition's step must rename its own output out of the way first
+*> (to sqrt.out.pNN/sqrt.sum.pNN) before the next step runs in the
+*> same working directory -- the same manual-promotion convention
+*> sqrtrecon.cob already relies on for comparing two sqrt.out runs
+*> that can't both be named sqrt.out at once.
+
+identification division.
+program-id. sqrtmerge.
+
+environment division.
+
+input-output section.
+file-control.
+    select partResultFile assign to dynamic partOutFname
+        organization is line sequential
+        file status is partResultStatus.
+    select partSummaryFile assign to dynamic partSumFname
+        organization is line sequential
+        file status is partSumStatus.
+    select mergedResultFile assign to "sqrt.out"
+        organization is line sequential.
+    select mergedSummaryFile assign to "sqrt.sum"
+        organization is line sequential.
+
+data division.
+
+file section.
+fd partResultFile.
+    copy "sqrtresult.cpy"
+        replacing ==resultRecord== by ==partResultRecord==
+                  ==resultNum==    by ==partResultNum==
+                  ==resultRoot==   by ==partResultRoot==.
+fd partSummaryFile.
+    01 partSummaryRecord  pic x(80).
+fd mergedResultFile.
+    copy "sqrtresult.cpy".
+fd mergedSummaryFile.
+    01 summaryRecord   pic x(80).
+
+working-storage section.
+77 splitCount       pic 9(02) value 4.
+77 envSplitCount    pic 9(02) value zero.
+77 partIdx          pic 9(02) value 0.
+77 partOutFname     pic x(34) value spaces.
+77 partSumFname     pic x(34) value spaces.
+77 partResultStatus pic x(02).
+77 partSumStatus    pic x(02).
+77 wsDateTime       pic x(21).
+77 pgmRevision      pic x(04) value "R8".
+
+*> ------------------------Grand Totals------------------------------------
+77 mTotalRead       pic 9(09) value 0.
+77 mTotalOk         pic 9(09) value 0.
+77 mTotalErr        pic 9(09) value 0.
+77 mTotalAbort      pic 9(09) value 0.
+77 mTotalImaginary  pic 9(09) value 0.
+77 mTotalDup        pic 9(09) value 0.
+
+*> Alternate views of a just-read partition summary line, one per
+*> fixed line position sqrt.cob's writeSummary always writes in --
+*> the label widths (and so the numeric field's starting column)
+*> differ for the imaginary-count line, same as they do in sqrt.cob.
+01 sumView1 redefines partSummaryRecord.
+    02 filler          pic x(21).
+    02 mValReadCount   pic zzz,zzz,zz9.
+01 sumView2 redefines partSummaryRecord.
+    02 filler          pic x(21).
+    02 mValOkCount     pic zzz,zzz,zz9.
+01 sumView3 redefines partSummaryRecord.
+    02 filler          pic x(21).
+    02 mValErrCount    pic zzz,zzz,zz9.
+01 sumView4 redefines partSummaryRecord.
+    02 filler          pic x(21).
+    02 mValAbortCount  pic zzz,zzz,zz9.
+01 sumView5 redefines partSummaryRecord.
+    02 filler          pic x(22).
+    02 mValImagCount   pic zzz,zzz,zz9.
+01 sumView6 redefines partSummaryRecord.
+    02 filler          pic x(21).
+    02 mValDupCount    pic zzz,zzz,zz9.
+
+*> ------------------------Merged Summary Layout----------------------------
+*> Same record shapes sqrt.cob's own writeSummary writes, so
+*> sqrt.sum reads identically whether it came from one run or many
+*> merged partitions.
+01 summaryDateLine.
+    02 filler pic x(10) value 'Run date :'.
+    02 outSumDate pic x(10).
+    02 filler pic x(4) value spaces.
+    02 filler pic x(10) value 'Revision: '.
+    02 outSumPgmRevision pic x(04).
+
+01 summaryLine1.
+    02 filler pic x(21) value 'Records read       :'.
+    02 outSumReadCount pic zzz,zzz,zz9.
+
+01 summaryLine2.
+    02 filler pic x(21) value 'Converged OK       :'.
+    02 outSumOkCount pic zzz,zzz,zz9.
+
+01 summaryLine3.
+    02 filler pic x(21) value 'Rejected (invalid) :'.
+    02 outSumErrCount pic zzz,zzz,zz9.
+
+01 summaryLine4.
+    02 filler pic x(21) value 'Aborted (iterations):'.
+    02 outSumAbortCount pic zzz,zzz,zz9.
+
+01 summaryLine5.
+    02 filler pic x(22) value 'Imaginary (magnitude):'.
+    02 outSumImaginaryCount pic zzz,zzz,zz9.
+
+01 summaryLine6.
+    02 filler pic x(21) value 'Duplicates in run  :'.
+    02 outSumDupCount pic zzz,zzz,zz9.
+
+01 summaryLine7.
+    02 filler pic x(21) value 'RETURN-CODE        :'.
+    02 outSumReturnCode pic ---9.
+
+*> --------------------------Main Program----------------------------------
+procedure division.
+    perform initParms.
+    open output mergedResultFile.
+    perform mergeResults thru mergeResults-exit
+        varying partIdx from 1 by 1 until partIdx is greater than splitCount.
+    close mergedResultFile.
+    move 1 to partIdx.
+    perform mergeSummaries thru mergeSummaries-exit
+        varying partIdx from 1 by 1 until partIdx is greater than splitCount.
+    perform setReturnCode.
+    perform writeMergedSummary.
+    display "sqrtmerge: combined " splitCount " partitions into sqrt.out/sqrt.sum".
+    stop run.
+
+*> Reads the partition count override from the environment, the
+*> same convention sqrtsplit.cob uses, so the two programs always
+*> agree on how many partitions to expect.
+initParms.
+    accept envSplitCount from environment "SQRT_SPLIT_COUNT".
+    if envSplitCount is greater than zero
+        move envSplitCount to splitCount
+    end-if.
+
+*> Appends one partition's renamed sqrt.out.pNN straight onto the
+*> consolidated sqrt.out; a missing partition file (file status not
+*> "00" on open) is skipped rather than failing the whole merge, in
+*> case a partition had nothing converge and was never renamed.
+*> sqrt.out/sqrt.sum are always the same two literal names SQRT
+*> itself writes, regardless of what SQRT_INPUT_FILE pointed at, so
+*> the partition naming here runs off those literals, not `fname`.
+mergeResults.
+    move spaces to partOutFname.
+    string "sqrt.out.p" partIdx
+        delimited by size into partOutFname.
+    open input partResultFile.
+    if partResultStatus is not equal to "00"
+        go to mergeResults-exit
+    end-if.
+    perform mr1 thru mr1-exit.
+    close partResultFile.
+    go to mergeResults-exit.
+
+mr1.
+    read partResultFile into resultRecord at end go to mr1-exit.
+    write resultRecord.
+    go to mr1.
+
+mr1-exit.
+    exit.
+
+mergeResults-exit.
+    exit.
+
+*> Adds one partition's renamed sqrt.sum.pNN totals into the running
+*> grand totals; a missing partition summary is likewise skipped.
+mergeSummaries.
+    move spaces to partSumFname.
+    string "sqrt.sum.p" partIdx
+        delimited by size into partSumFname.
+    open input partSummaryFile.
+    if partSumStatus is equal to "00"
+        read partSummaryFile into partSummaryRecord
+        read partSummaryFile into partSummaryRecord
+        compute mTotalRead = mTotalRead + function numval(mValReadCount)
+        read partSummaryFile into partSummaryRecord
+        compute mTotalOk = mTotalOk + function numval(mValOkCount)
+        read partSummaryFile into partSummaryRecord
+        compute mTotalErr = mTotalErr + function numval(mValErrCount)
+        read partSummaryFile into partSummaryRecord
+        compute mTotalAbort = mTotalAbort + function numval(mValAbortCount)
+        read partSummaryFile into partSummaryRecord
+        compute mTotalImaginary = mTotalImaginary + function numval(mValImagCount)
+        read partSummaryFile into partSummaryRecord
+        compute mTotalDup = mTotalDup + function numval(mValDupCount)
+        close partSummaryFile
+    end-if.
+
+mergeSummaries-exit.
+    exit.
+
+*> Writes the consolidated sqrt.sum from the grand totals, in the
+*> exact same shape a single unsplit run would have produced.
+writeMergedSummary.
+    move function current-date to wsDateTime.
+    open output mergedSummaryFile.
+    string wsDateTime(1:4) "-" wsDateTime(5:2) "-" wsDateTime(7:2)
+        delimited by size into outSumDate
+    end-string.
+    move pgmRevision to outSumPgmRevision.
+    move summaryDateLine to summaryRecord.
+    write summaryRecord.
+    move mTotalRead to outSumReadCount.
+    move summaryLine1 to summaryRecord.
+    write summaryRecord.
+    move mTotalOk to outSumOkCount.
+    move summaryLine2 to summaryRecord.
+    write summaryRecord.
+    move mTotalErr to outSumErrCount.
+    move summaryLine3 to summaryRecord.
+    write summaryRecord.
+    move mTotalAbort to outSumAbortCount.
+    move summaryLine4 to summaryRecord.
+    write summaryRecord.
+    move mTotalImaginary to outSumImaginaryCount.
+    move summaryLine5 to summaryRecord.
+    write summaryRecord.
+    move mTotalDup to outSumDupCount.
+    move summaryLine6 to summaryRecord.
+    write summaryRecord.
+    move return-code to outSumReturnCode.
+    move summaryLine7 to summaryRecord.
+    write summaryRecord.
+    close mergedSummaryFile.
+
+*> Same severity ordering as sqrt.cob's own setReturnCode, applied
+*> to the combined totals across every partition.
+setReturnCode.
+    if mTotalErr is equal to zero and mTotalAbort is equal to zero
+        move 0 to return-code
+    else
+        if mTotalOk is greater than zero or mTotalImaginary is greater than zero
+            move 4 to return-code
+        else
+            move 8 to return-code
+        end-if
+    end-if.
+
+*> ------------------------------------------------------------------
