@@ -17,33 +17,133 @@ working-storage section.
 77 guess       pic s9(20)v9(10).
 77 prevGuess   pic s9(20)v9(10).
 
+*> Tolerance actually applied this call; falls back to the
+*> compiled-in default when the caller passes zero
+77 useTolerance pic v9(9).
+
+*> Iteration ceiling, mirroring the batch SQRT program's iterCap,
+*> so an oscillating radicand/tolerance pair can't hang the caller
+77 iterCap       pic 9(05) value 1000.
+
+*> A negative tolerance has no meaning as a real convergence test,
+*> so it's repurposed as the caller's signal to ask for the
+*> guess-by-guess trace via traceTable/traceCount below
+77 diagnosticModeSw pic x(01) value "N".
+    88 diagnosticOn value "Y".
+
 linkage section.
 
 *> Radicand input and answer output
 77 userInput   pic s9(20)v9(10).
 77 answer      pic z(20).z(10).
 
+*> Iterations the last calculation took, returned to the caller
+77 iterCount   pic 9(05).
+
+*> Convergence tolerance requested by the caller; zero means "use
+*> the default", a positive value loosens/tightens it, and a
+*> negative value both sets |tolerance| as the real tolerance and
+*> asks for the diagnostic trace in traceTable/traceCount
+77 tolerance   pic sv9(9).
+
+*> Tells the caller whether answer is actually usable, since a
+*> zero/negative radicand has no real square root to compute, and
+*> whether the loop actually converged inside the iteration cap
+77 statusCode  pic x(01).
+    88 validInput    value "0".
+    88 invalidInput  value "9".
+    88 notConverged  value "8".
+
+*> Lets a caller ask for truncation instead of the usual round-half-up
+*> final answer, to match a downstream ledger that truncates
+77 roundMode   pic x(01).
+    88 truncateRequested value "T" "t".
+
+*> Optional diagnostic outputs, added for debugging how close the
+*> previous guess actually was when the loop stopped; an existing
+*> caller that doesn't pass these is unaffected
+77 lastDelta   pic v9(11).
+77 traceCount  pic 9(05).
+01 traceTable.
+    02 traceEntry occurs 50 times.
+        03 traceGuess pic s9(20)v9(10).
+        03 traceDelta pic v9(11).
+
 *> ---------------------------Subroutine--------------------------------
 
-procedure division using userInput, answer.
+procedure division using userInput, answer, iterCount, tolerance,
+        statusCode, roundMode, optional lastDelta, optional traceCount,
+        optional traceTable.
+
+    move 0 to iterCount.
+    move zero to answer.
+    move "N" to diagnosticModeSw.
+    if traceCount is not omitted
+        move 0 to traceCount
+    end-if.
+
+    *> Guard against zero/negative radicands up front, the same
+    *> way the batch SQRT program's s1 paragraph does, so this
+    *> subroutine is safe to call directly
+    if userInput is not greater than zero
+        set invalidInput to true
+        exit paragraph
+    end-if.
+    set validInput to true.
 
     *> Our initial guess will be half the input
     divide 2 into userInput giving guess rounded end-divide
 
-    *> Iterate Babylonian sqrt until it is accurate enough
+    if tolerance is less than zero
+        set diagnosticOn to true
+        compute useTolerance = function abs(tolerance)
+    else
+        if tolerance is greater than zero
+            move tolerance to useTolerance
+        else
+            move 0.000001000 to useTolerance
+        end-if
+    end-if.
+
+    *> Iterate Babylonian sqrt until it is accurate enough, or give
+    *> up once the iteration cap is reached rather than looping
+    *> forever on a pair that never converges
     perform with test after
-    until function abs(guess - prevGuess) is < 0.000001
+    until function abs(guess - prevGuess) is < useTolerance
+            or iterCount is greater or equal to iterCap
         *> Store last guess
         move guess to prevGuess
         *> Calculate next guess
-        compute guess rounded =
-            (prevGuess + userInput / prevGuess) / 2
-        end-compute
+        if truncateRequested
+            compute guess =
+                (prevGuess + userInput / prevGuess) / 2
+            end-compute
+        else
+            compute guess rounded =
+                (prevGuess + userInput / prevGuess) / 2
+            end-compute
+        end-if
+        add 1 to iterCount
+        if diagnosticOn and traceCount is not omitted
+            and traceCount is less than 50
+            add 1 to traceCount
+            move guess to traceGuess(traceCount)
+            compute traceDelta(traceCount) =
+                function abs(guess - prevGuess)
+        end-if
     end-perform
 
     *> Format the final guess
     move guess to answer
 
+    if function abs(guess - prevGuess) is not < useTolerance
+        set notConverged to true
+    end-if.
+
+    if lastDelta is not omitted
+        move function abs(guess - prevGuess) to lastDelta
+    end-if.
+
     *> We are done!
     exit paragraph.
 
