@@ -9,8 +9,21 @@ program-id. sqrtbaby.
 
 environment division.
 
+input-output section.
+file-control.
+    select batchFile assign to "sqrtbaby.dat"
+        organization is line sequential
+        file status is batchFileStatus.
+
 data division.
 
+file section.
+
+*> Same 80-byte layout SQRT itself reads, so a session graduates
+*> straight into a batch submission with no hand re-keying
+fd batchFile.
+    copy "sqrtrec.cpy".
+
 working-storage section.
 
 *> `userInput` is parsed/validated into `radicand`
@@ -20,6 +33,50 @@ working-storage section.
 *> `answer` is used for formatting
 77 answer      pic z(20).z(10) value is zero.
 
+*> Iterations the last calculation took, returned by squareroot.cob
+77 iterCount   pic 9(05) value is zero.
+
+*> Convergence tolerance passed to squareroot.cob; zero means let
+*> the subroutine fall back to its compiled-in default. A negative
+*> entry asks squareroot.cob for the guess-by-guess convergence
+*> trace instead of just the final answer, for debugging why a
+*> particular radicand behaves oddly
+77 tolInput    pic x(12) value spaces.
+77 tolerance   pic sv9(9) value is zero.
+77 diagnosticModeSw pic x(01) value "N".
+    88 diagnosticOn value "Y".
+
+*> Guess-by-guess trace returned by squareroot.cob when diagnosticOn
+77 traceCount  pic 9(05) value zero.
+01 traceTable.
+    02 traceEntry occurs 50 times.
+        03 traceGuess pic s9(20)v9(10).
+        03 traceDelta pic v9(11).
+77 traceIdx        pic 9(05).
+77 traceGuessDisp  pic z(19)9.9(10).
+77 traceDeltaDisp  pic z(19)9.9(11).
+
+*> Returned by squareroot.cob to say whether answer is usable
+77 statusCode  pic x(01) value is zero.
+    88 validInput    value "0".
+    88 invalidInput  value "9".
+    88 notConverged  value "8".
+
+*> Round vs. truncate preference for this session, passed to
+*> squareroot.cob
+77 roundInput  pic x(01) value spaces.
+77 roundMode   pic x(01) value spaces.
+    88 truncateRequested value "T" "t".
+
+*> Lets the operator graduate a session's accepted calculations
+*> straight into a sqrt.dat-ready batch file instead of re-keying
+*> them by hand; the session's own tolerance doubles as each
+*> appended record's epsilon
+77 batchModeInput pic x(01) value spaces.
+77 batchModeSw    pic x(01) value "N".
+    88 batchModeOn value "Y" "y".
+77 batchFileStatus pic x(02).
+
 *> --------------------------Main Program-------------------------------
 
 procedure division.
@@ -29,6 +86,45 @@ procedure division.
     display "~                by Jason Nguyen                 ~".
     display "~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~".
 
+    *> Let the operator loosen or tighten convergence for this
+    *> session instead of always using the compiled-in default
+    display "Convergence tolerance (blank = default 0.000001; "
+        with no advancing.
+    display "negative = show convergence trace): " with no advancing.
+    accept tolInput end-accept.
+    if tolInput is not = spaces
+        if function test-numval-f(tolInput) is = 0
+            move function numval-f(tolInput) to tolerance
+            if function numval-f(tolInput) is less than zero
+                set diagnosticOn to true
+            end-if
+        else
+            display "Invalid tolerance; using default 0.000001."
+        end-if
+    end-if.
+
+    *> Let the operator pick truncation over the default round-half-up,
+    *> to match how a downstream ledger computes its own figures
+    display "Round or truncate final answer? (R/T, blank = round): "
+        with no advancing.
+    accept roundInput end-accept.
+    move roundInput to roundMode.
+
+    *> Let the operator graduate this session's accepted calculations
+    *> straight into a sqrt.dat-ready batch file, using the session's
+    *> own tolerance as each appended record's epsilon
+    display "Save calculations to a sqrt.dat batch file? (Y/N, blank = N): "
+        with no advancing.
+    accept batchModeInput end-accept.
+    move batchModeInput to batchModeSw.
+
+    if batchModeOn
+        open extend batchFile
+        if batchFileStatus is equal to "35"
+            open output batchFile
+        end-if
+    end-if.
+
     *> Calculate sqrt() for user until they enter 0 or q
     perform calcSqrt until userInput is = "q" or "0".
 
@@ -37,6 +133,9 @@ procedure division.
     display " ".
 
     *> Done!
+    if batchModeOn
+        close batchFile
+    end-if.
     stop run.
 
 *> ----------------------Calculate Square Root--------------------------
@@ -68,14 +167,60 @@ calcSqrt.
         display " "
     else
         *> 6. Calculate
-        call "squareroot" using radicand, answer end-call
+        move 0 to traceCount
+        call "squareroot" using radicand, answer, iterCount, tolerance,
+            statusCode, roundMode, omitted, traceCount, traceTable
+            end-call
 
         *> 7. Trim leading spaces and display answer
-        display "Square root is ", function trim(answer leading)
-        display " "
+        if invalidInput then
+            display "Input can't be zero. Please re-enter!"
+            display " "
+        else
+            if notConverged then
+                display "Warning: answer did not converge within "
+                    iterCount " iterations"
+            end-if
+            if diagnosticOn
+                perform showTrace thru showTrace-exit
+                    varying traceIdx from 1 by 1
+                    until traceIdx is greater than traceCount
+            end-if
+            display "Square root is ", function trim(answer leading)
+            display "Iterations: " iterCount
+            display " "
+
+            *> Append the same calculation to the batch file, in the
+            *> exact layout SQRT itself expects; a zero tolerance
+            *> means the subroutine fell back to its own compiled-in
+            *> default, so fall back to the same figure here too
+            if batchModeOn
+                move spaces to lineStruct
+                move radicand to radicandIn
+                if tolerance is equal to zero
+                    move 0.000001 to epsilonIn
+                else
+                    move tolerance to epsilonIn
+                end-if
+                move zero to recIterCap
+                write lineStruct
+            end-if
+        end-if
     end-if.
 
     *> We are done!
-    exit paragraph. 
+    exit paragraph.
+
+*> ----------------Show One Convergence-Trace Entry------------------------
+
+showTrace.
+    move traceGuess(traceIdx) to traceGuessDisp.
+    move traceDelta(traceIdx) to traceDeltaDisp.
+    display "  iter " traceIdx
+        ": guess=" function trim(traceGuessDisp leading)
+        " delta=" function trim(traceDeltaDisp leading).
+
+showTrace-exit.
+    exit.
 
 *> ---------------------------------------------------------------------
