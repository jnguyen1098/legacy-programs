@@ -0,0 +1,36 @@
+//SQRTNITE JOB (ACCTNO),'NIGHTLY SQRT RUN',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//         REGION=0M
+//*-------------------------------------------------------------*
+//* Nightly batch run of the SQRT square-root approximation job.
+//* SQRT is a GnuCOBOL load module running under BPXBATCH so USS
+//* can resolve sqrt.dat/sqrt.rej/sqrt.ckp/sqrt.out the same way
+//* an interactive invocation would; STDENV supplies the same
+//* SQRT_INPUT_FILE/SQRT_ITER_CAP overrides an operator would
+//* otherwise set by hand before a manual run.
+//* DISTSTEP only runs when SQRTSTEP comes back clean (RC=0), so
+//* a failed or aborted run never gets distributed.
+//*-------------------------------------------------------------*
+//SQRTSTEP EXEC PGM=BPXBATCH,
+//         PARM='PGM /prod/sqrt/bin/sqrt'
+//STDENV   DD *
+SQRT_INPUT_FILE=/prod/sqrt/data/sqrt.dat
+SQRT_ITER_CAP=1000
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//SQRTRPT  DD SYSOUT=*
+//*
+//*-------------------------------------------------------------*
+//* Distribute the report only if SQRT completed cleanly
+//*-------------------------------------------------------------*
+//DISTCTL   IF (SQRTSTEP.RC = 0) THEN
+//DISTSTEP EXEC PGM=BPXBATCH,
+//         PARM='PGM /prod/sqrt/bin/distribute_report'
+//STDENV   DD *
+SQRT_REPORT_FILE=/prod/sqrt/data/sqrt.out
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//          ENDIF
+//
