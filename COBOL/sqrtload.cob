@@ -0,0 +1,186 @@
+*> ------------------------------------------------------------------
+*> -                    Babylonian Square Roots                     -
+*> -             Delimited Extract to sqrt.dat Loader                -
+*> ------------------------------------------------------------------
+*> Upstream systems tend to hand us comma- or pipe-delimited extracts
+*> (radicand, epsilon, and an optional per-record iteration cap)
+*> rather than the fixed-column layout SQRT itself expects. This
+*> reads one of those extracts a line at a time, validates each
+*> field the same way sqrtmaint.cob validates operator-entered
+*> values, and writes a properly column-aligned sqrt.dat so nobody
+*> has to hand-format fixed-width records for a new data source.
+*> Lines that don't parse are counted and reported, not written.
+
+identification division.
+program-id. sqrtload.
+
+environment division.
+
+input-output section.
+file-control.
+    select extractFile assign to dynamic extractFname
+        organization is line sequential
+        file status is extractFileStatus.
+    select masterOut assign to dynamic outFname
+        organization is line sequential.
+
+data division.
+
+file section.
+fd extractFile.
+    01 extractRecord   pic x(80).
+fd masterOut.
+    01 masterOutRec    pic x(80).
+
+working-storage section.
+77 extractFname      pic x(30) value "sqrt.extract".
+77 outFname          pic x(30) value "sqrt.dat".
+77 delimChar         pic x(01) value ",".
+77 envDelim          pic x(01) value space.
+77 extractFileStatus pic x(02).
+
+*> formatted line to be written out; shared across every SQRT variant
+*> so the field names and picture clauses can't drift between versions
+copy "sqrtrec.cpy".
+
+*> Extract-line tokens, validated before being moved into the fixed
+*> format fields above
+77 radicandTok  pic x(25) value spaces.
+77 epsilonTok   pic x(20) value spaces.
+77 capTok       pic x(10) value spaces.
+77 radicandNum  pic s9(15)v9(6).
+77 epsilonNum   pic v9(9).
+77 capNum       pic 9(05) value 0.
+
+*> Set by parseLine when the current extract line fails validation
+77 lineValidSw  pic x(01) value "N".
+    88 lineValid value "Y".
+
+77 extractEofSw pic x(01) value "N".
+    88 extractAtEof value "Y".
+
+*> ------------------------Run Totals----------------------------------
+77 readCount    pic 9(07) value 0.
+77 writtenCount pic 9(07) value 0.
+77 skipCount    pic 9(07) value 0.
+
+*> ------------------------Decorative/Report Output------------------------
+01 titleLine.
+    02 filler pic x(9) value spaces.
+    02 filler pic x(30) value 'sqrt.dat Extract Load'.
+
+01 underLine1.
+    02 filler pic x(44) value
+       '--------------------------------------------'.
+
+01 summaryLine1.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Records read        :'.
+    02 outReadCount pic zzz,zzz,zz9.
+
+01 summaryLine2.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Records written     :'.
+    02 outWrittenCount pic zzz,zzz,zz9.
+
+01 summaryLine3.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Records skipped     :'.
+    02 outSkipCount pic zzz,zzz,zz9.
+
+*> --------------------------Main Program----------------------------------
+procedure division.
+    perform initParms.
+    open input extractFile.
+    open output masterOut.
+    display titleLine.
+    display underLine1.
+    perform convertPass thru convertPass-exit until extractAtEof.
+    close extractFile, masterOut.
+    display underLine1.
+    move readCount to outReadCount.
+    move writtenCount to outWrittenCount.
+    move skipCount to outSkipCount.
+    display summaryLine1.
+    display summaryLine2.
+    display summaryLine3.
+    stop run.
+
+*> Reads the input/output filenames and the field delimiter from the
+*> environment, the same convention SQRT itself uses. Unset or blank
+*> values fall back to the compiled-in default.
+initParms.
+    accept extractFname from environment "SQRT_LOAD_INPUT".
+    if extractFname is equal to spaces
+        move "sqrt.extract" to extractFname
+    end-if.
+    accept outFname from environment "SQRT_LOAD_OUTPUT".
+    if outFname is equal to spaces
+        move "sqrt.dat" to outFname
+    end-if.
+    accept envDelim from environment "SQRT_LOAD_DELIM".
+    if envDelim is not equal to space
+        move envDelim to delimChar
+    end-if.
+
+convertPass.
+    read extractFile at end
+        set extractAtEof to true
+        exit paragraph
+    end-read.
+    add 1 to readCount.
+    perform parseLine.
+    if lineValid
+        move spaces to lineStruct
+        move radicandNum to radicandIn
+        move epsilonNum to epsilonIn
+        move capNum to recIterCap
+        write masterOutRec from lineStruct
+        add 1 to writtenCount
+    else
+        add 1 to skipCount
+        display "  Skipped (line " readCount "): " extractRecord
+    end-if.
+
+convertPass-exit.
+    exit.
+
+*> Splits the extract line on delimChar and validates the radicand
+*> and epsilon tokens against the same picture clauses SQRT itself
+*> expects (radicandIn's s9(15)v9(6), epsilonIn's unsigned v9(9));
+*> the optional third token is the per-record iteration cap override.
+parseLine.
+    move "N" to lineValidSw.
+    move spaces to radicandTok epsilonTok capTok.
+    unstring extractRecord delimited by delimChar
+        into radicandTok epsilonTok capTok
+    end-unstring.
+
+    if function test-numval-f(radicandTok) is not equal to 0
+        exit paragraph
+    end-if.
+    if function numval-f(radicandTok) is greater than 999999999999999.999999
+       or function numval-f(radicandTok) is less than -999999999999999.999999
+        exit paragraph
+    end-if.
+    move function numval-f(radicandTok) to radicandNum.
+
+    if function test-numval-f(epsilonTok) is not equal to 0
+        exit paragraph
+    end-if.
+    if function numval-f(epsilonTok) is less than zero
+       or function numval-f(epsilonTok) is greater than or equal to 1
+        exit paragraph
+    end-if.
+    move function numval-f(epsilonTok) to epsilonNum.
+
+    move 0 to capNum.
+    if capTok is not equal to spaces
+        if function test-numval(capTok) is equal to 0
+            move function numval(capTok) to capNum
+        end-if
+    end-if.
+
+    move "Y" to lineValidSw.
+
+*> ------------------------------------------------------------------
