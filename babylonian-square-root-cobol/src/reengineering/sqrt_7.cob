@@ -15,6 +15,17 @@ working-storage section.
 77 prevGuess   pic s9(12)v9(7).
 77 answer      pic z(11).z(6).
 
+*> Iteration ceiling so an oscillating input can't hang the
+*> calculator, and a counter to test against it
+77 iterCap     pic 9(05) value 1000.
+77 iterCount   pic 9(05).
+
+*> Round vs. truncate preference for this session, picked once up
+*> front rather than baked in
+77 roundInput  pic x(01) value spaces.
+77 roundMode   pic x(01) value spaces.
+    88 truncateRequested value "T" "t".
+
 *> --------------------------Main Program----------------------------
 
 procedure division.
@@ -24,6 +35,13 @@ procedure division.
     display "~                by Jason Nguyen                 ~"    
     display "~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~"
 
+    *> Let the operator pick truncation over the default round-half-up,
+    *> to match how a downstream ledger computes its own figures
+    display "Round or truncate final answer? (R/T, blank = round): "
+        with no advancing
+    accept roundInput
+    move roundInput to roundMode
+
     perform with test after until radicand = 0 *> Exit when 0 is input
         *> Prompting user for radicand input
         display "Enter a number (or 0 to exit): " with no advancing
@@ -34,16 +52,29 @@ procedure division.
             *> Our initial guess will be half the number
             divide 2 into radicand giving guess rounded
 
-            *> Iterate until we are below a threshold for absolute error
+            *> Iterate until we are below a threshold for absolute error,
+            *> or give up once the iteration cap is reached rather than
+            *> looping forever on an input that never converges
+            move 0 to iterCount
             perform with test after until function abs(guess - prevGuess) < 0.000001
+                    or iterCount is greater or equal to iterCap
                 move guess to prevGuess
-                compute guess rounded = (prevGuess + radicand / prevGuess) / 2
+                if truncateRequested
+                    compute guess = (prevGuess + radicand / prevGuess) / 2
+                else
+                    compute guess rounded = (prevGuess + radicand / prevGuess) / 2
+                end-if
+                add 1 to iterCount
             end-perform
 
             *> Format the final guess
             move guess to answer
 
             *> Display it. We use the trim() function to remove spaces
+            if function abs(guess - prevGuess) is not < 0.000001
+                display "Warning: did not converge within " iterCap
+                    " iterations"
+            end-if
             display "Square root is " with no advancing
             display function trim(answer leading)
             display " "
