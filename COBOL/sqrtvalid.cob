@@ -0,0 +1,245 @@
+*> ------------------------------------------------------------------
+*> -                    Babylonian Square Roots                     -
+*> -             sqrt.dat Field-Level Pre-Flight Validator           -
+*> ------------------------------------------------------------------
+*> Today the only validation sqrt.dat gets is whatever SQRT itself
+*> discovers mid-run -- a positive/non-positive check on radicandIn
+*> in the s1 paragraph, and nothing at all on epsilonIn's shape
+*> beyond what the picture clause enforces on read. This scans the
+*> whole file ahead of the batch window and reports every record
+*> that would fail: a malformed sign byte, a non-numeric-looking
+*> radicand (the same class of garbage sqrt.cob's own eNotationCount
+*> check exists to catch), a non-positive radicand, or an epsilon
+*> outside the range sqrt.cob's own s1 paragraph already treats as
+*> usable. Nothing here is written back out; it's a read-only
+*> preflight report so problems are known before the real run starts
+*> instead of interleaved with successful calculations in the middle
+*> of it.
+
+identification division.
+program-id. sqrtvalid.
+
+environment division.
+
+input-output section.
+file-control.
+    select inputFile assign to dynamic fname
+        organization is line sequential
+        file status is inputFileStatus.
+
+data division.
+
+file section.
+fd inputFile.
+    copy "sqrtrec.cpy".
+
+working-storage section.
+77 fname             pic x(30) value "sqrt.dat".
+77 inputFileStatus   pic x(02).
+77 inputAtEofSw      pic x(01) value "N".
+    88 inputAtEof value "Y".
+
+77 recordCount       pic 9(07) value zero.
+77 passCount         pic 9(07) value zero.
+77 failCount         pic 9(07) value zero.
+
+*> Splits the raw bytes of radicandIn's sign-leading-separate layout
+*> so the sign byte and the digit positions can each be sanity
+*> checked before the field is ever trusted as numeric -- the same
+*> reasoning sqrt.cob's own radicandAlphaView redefinition documents
+01 radicandAlphaView redefines lineStruct.
+    02 radicandSignByte pic x(01).
+    02 radicandDigits   pic x(21).
+    02 filler2          pic x(58).
+
+*> Control card and header/trailer tagged records are a sanctioned
+*> part of sqrt.dat's format (the same REDEFINES-and-skip technique
+*> sqrt.cob itself uses before ever treating a record as a detail
+*> row), so this preflight has to recognize and skip them the same
+*> way or it reports every administrative record as malformed data.
+01 ctlRecord redefines lineStruct.
+    02 ctlTag pic x(04).
+    02 filler pic x(76).
+
+01 hdrRecord redefines lineStruct.
+    02 hdrTag pic x(04).
+    02 filler pic x(76).
+
+01 trlRecord redefines lineStruct.
+    02 trlTag pic x(04).
+    02 filler pic x(76).
+
+01 ctlTagLit pic x(04) value 'CTL1'.
+01 hdrTagLit pic x(04) value 'HDR1'.
+01 trlTagLit pic x(04) value 'TRL1'.
+
+77 firstRecPendingSw  pic x(01) value "N".
+    88 firstRecPending value "Y".
+
+77 structBadSw        pic x(01) value "N".
+    88 structBad value "Y".
+77 reasonMsg          pic x(24) value spaces.
+77 reasonPtr          pic 9(03) value 1.
+77 failReasonText     pic x(60) value spaces.
+
+*> ------------------------Decorative/Report Output------------------------
+01 titleLine.
+    02 filler pic x(9) value spaces.
+    02 filler pic x(30) value 'sqrt.dat Pre-Flight Validation'.
+
+01 underLine1.
+    02 filler pic x(44) value
+       '--------------------------------------------'.
+
+01 failDetailLine.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(8) value 'Record '.
+    02 outRecNum pic zzzzzz9.
+    02 filler pic x(2) value ': '.
+    02 outReasons pic x(60).
+
+01 summaryLine1.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Records scanned    :'.
+    02 outRecordCount pic zzz,zzz,zz9.
+
+01 summaryLine2.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Records passed     :'.
+    02 outPassCount pic zzz,zzz,zz9.
+
+01 summaryLine3.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Records failed     :'.
+    02 outFailCount pic zzz,zzz,zz9.
+
+*> --------------------------Main Program----------------------------------
+procedure division.
+    perform initParms.
+    display titleLine.
+    display underLine1.
+    open input inputFile.
+    perform readHdrCard.
+    perform readCtlCard.
+    perform validatePass thru validatePass-exit until inputAtEof.
+    close inputFile.
+    display underLine1.
+    move recordCount to outRecordCount.
+    move passCount to outPassCount.
+    move failCount to outFailCount.
+    display summaryLine1.
+    display summaryLine2.
+    display summaryLine3.
+    stop run.
+
+*> Reads the input filename override from the environment, the same
+*> convention every other SQRT utility uses.
+initParms.
+    accept fname from environment "SQRT_INPUT_FILE".
+    if fname is equal to spaces
+        move "sqrt.dat" to fname
+    end-if.
+
+*> The first record of sqrt.dat may be a header card ahead of an
+*> optional control card; read it once up front and, if it isn't a
+*> header, leave it buffered so validatePass's first pass evaluates
+*> it instead of silently dropping it.
+readHdrCard.
+    read inputFile into lineStruct at end set inputAtEof to true
+        end-read.
+    if not inputAtEof and hdrTag is equal to hdrTagLit
+        read inputFile into lineStruct at end set inputAtEof to true
+            end-read
+    end-if.
+
+*> The (possibly second) record of sqrt.dat may be a control card
+*> instead of a detail row; if it isn't one, buffer it so
+*> validatePass's first pass picks it up as the first detail record.
+readCtlCard.
+    if not inputAtEof
+        if ctlTag is equal to ctlTagLit
+            read inputFile into lineStruct at end set inputAtEof to true
+                end-read
+        else
+            set firstRecPending to true
+        end-if
+    end-if.
+
+validatePass.
+    if firstRecPending
+        move "N" to firstRecPendingSw
+    else
+        read inputFile into lineStruct at end set inputAtEof to true
+            end-read
+    end-if.
+    if not inputAtEof
+        if trlTag is equal to trlTagLit
+            set inputAtEof to true
+        else
+            add 1 to recordCount
+            perform checkRecord
+        end-if
+    end-if.
+
+validatePass-exit.
+    exit.
+
+*> Runs every field-level check against the record just read and
+*> displays one report line per record that fails any of them; a
+*> record can fail more than one check at once (a malformed sign on
+*> a record whose epsilon is also out of range, say), so every
+*> applicable reason is accumulated before the line is written.
+checkRecord.
+    move spaces to failReasonText.
+    move 1 to reasonPtr.
+    move "N" to structBadSw.
+
+    if radicandSignByte is not equal to "+"
+            and radicandSignByte is not equal to "-"
+        set structBad to true
+        move "malformed sign" to reasonMsg
+        perform addReason
+    end-if.
+
+    if radicandDigits is not numeric
+        set structBad to true
+        move "non-numeric radicand" to reasonMsg
+        perform addReason
+    end-if.
+
+    *> Garbage digits make radicandIn's numeric value meaningless, so
+    *> the positive/non-positive check only makes sense once the
+    *> field's structure has already passed the checks above.
+    if not structBad and radicandIn is not greater than zero
+        move "non-positive radicand" to reasonMsg
+        perform addReason
+    end-if.
+
+    if epsilonIn is not greater than zero
+        move "epsilon out of range" to reasonMsg
+        perform addReason
+    end-if.
+
+    if failReasonText is equal to spaces
+        add 1 to passCount
+    else
+        add 1 to failCount
+        move recordCount to outRecNum
+        move failReasonText to outReasons
+        display failDetailLine
+    end-if.
+
+*> Appends reasonMsg onto failReasonText, separating it from
+*> whatever's already there with "; " when this isn't the first
+*> reason this record has picked up.
+addReason.
+    if failReasonText is not equal to spaces
+        string "; " delimited by size into failReasonText
+            with pointer reasonPtr
+        end-string
+    end-if.
+    string function trim(reasonMsg) delimited by size
+        into failReasonText with pointer reasonPtr
+    end-string.
+
+*> ------------------------------------------------------------------
