@@ -0,0 +1,246 @@
+*> ------------------------------------------------------------------
+*> -                    Babylonian Square Roots                     -
+*> -               sqrt.dat Parallel Partition Splitter              -
+*> ------------------------------------------------------------------
+*> Splits a large sqrt.dat into a handful of balanced, contiguous
+*> chunk files (sqrt.dat.p01, sqrt.dat.p02, ...) that can each be fed
+*> to a separate concurrent SQRT job step via the existing
+*> SQRT_INPUT_FILE override, so a growing daily volume doesn't have
+*> to go through s1/GET_NEW_LINE one record at a time in a single
+*> batch window. If the input file opens with a req-030 control
+*> card, that card is copied onto the front of every partition so
+*> each job step still picks up the same run-level overrides. Each
+*> partition's own sqrt.out/sqrt.sum are combined back into one set
+*> of totals afterward by sqrtmerge.cob.
+
+identification division.
+program-id. sqrtsplit.
+
+environment division.
+
+input-output section.
+file-control.
+    select inputFile assign to dynamic fname
+        organization is line sequential.
+    select partFile assign to dynamic partFname
+        organization is line sequential.
+
+data division.
+
+file section.
+fd inputFile.
+    01 standardInput   pic x(80).
+fd partFile.
+    01 partRecord   pic x(80).
+
+working-storage section.
+77 fname          pic x(30) value "sqrt.dat".
+77 splitCount     pic 9(02) value 4.
+77 envSplitCount  pic 9(02) value zero.
+77 partFname      pic x(34) value spaces.
+
+*> formatted line to be read in; shared across every SQRT variant so
+*> the field names and picture clauses can't drift between versions
+copy "sqrtrec.cpy".
+
+*> A control-card record looks just like it does in sqrt.cob: the
+*> 'CTL1' literal can never collide with a real detail row's leading
+*> sign byte, so the same redefinition/tag check is used to spot it.
+01 ctlRecord redefines lineStruct.
+    02 ctlTag      pic x(04).
+    02 filler      pic x(76).
+
+*> Header/trailer tagged records bracket a file's detail rows the
+*> same way a control card fronts it; splitting an expected/actual
+*> record count across several partitions has no single sensible
+*> meaning, so this utility has to recognize them well enough to
+*> refuse the file cleanly instead of miscounting a header as data
+*> or scattering a trailer into whichever partition happens to read
+*> it last.
+01 hdrRecord redefines lineStruct.
+    02 hdrTag      pic x(04).
+    02 filler      pic x(76).
+
+01 trlRecord redefines lineStruct.
+    02 trlTag      pic x(04).
+    02 filler      pic x(76).
+
+01 ctlTagLit pic x(04) value 'CTL1'.
+01 hdrTagLit pic x(04) value 'HDR1'.
+01 trlTagLit pic x(04) value 'TRL1'.
+01 savedCtlRecord pic x(80) value spaces.
+77 ctlPresentSw  pic x(01) value "N".
+    88 ctlPresent value "Y".
+
+*> ------------------------Balanced-chunk Math----------------------------
+77 totalCount     pic 9(07) value 0.
+77 baseChunk      pic 9(07) value 0.
+77 extraChunks    pic 9(07) value 0.
+77 partIdx        pic 9(02) value 0.
+77 thisChunkSize  pic 9(07) value 0.
+77 writtenInChunk pic 9(07) value 0.
+77 inputEofSw     pic x(01) value "N".
+    88 inputAtEof value "Y".
+
+*> ------------------------Decorative/Report Output------------------------
+01 titleLine.
+    02 filler pic x(9) value spaces.
+    02 filler pic x(30) value 'sqrt.dat Partition Split'.
+
+01 underLine1.
+    02 filler pic x(44) value
+       '--------------------------------------------'.
+
+01 summaryLine1.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Total detail records:'.
+    02 outTotalCount pic zzz,zzz,zz9.
+
+01 summaryLine2.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Partitions written  :'.
+    02 outSplitCount pic zz9.
+
+01 partReportLine.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(12) value 'Partition  '.
+    02 outPartNum pic z9.
+    02 filler pic x(2) value ': '.
+    02 outPartCount pic zzz,zzz,zz9.
+    02 filler pic x(9) value ' records '.
+    02 filler pic x(4) value '-> '.
+    02 outPartFname pic x(34).
+
+*> --------------------------Main Program----------------------------------
+procedure division.
+    perform initParms.
+    perform countPass thru countPass-done.
+    perform computeChunks.
+    display titleLine.
+    display underLine1.
+    perform writePass.
+    display underLine1.
+    move totalCount to outTotalCount.
+    move splitCount to outSplitCount.
+    display summaryLine1.
+    display summaryLine2.
+    stop run.
+
+*> Reads the input filename and partition count overrides from the
+*> environment, the same convention SQRT itself uses.
+initParms.
+    accept fname from environment "SQRT_INPUT_FILE".
+    if fname is equal to spaces
+        move "sqrt.dat" to fname
+    end-if.
+    accept envSplitCount from environment "SQRT_SPLIT_COUNT".
+    if envSplitCount is greater than zero
+        move envSplitCount to splitCount
+    end-if.
+
+*> First pass: count the detail records so the chunk boundaries can
+*> be worked out up front, and set aside a leading control card
+*> (if any) so it isn't counted as a detail row.
+countPass.
+    move 0 to totalCount.
+    move "N" to ctlPresentSw.
+    open input inputFile.
+    read inputFile into lineStruct at end go to countPass-done.
+    perform abortIfTagged.
+    if ctlTag is equal to ctlTagLit
+        set ctlPresent to true
+        move lineStruct to savedCtlRecord
+    else
+        add 1 to totalCount
+    end-if.
+
+cp1.
+    read inputFile into lineStruct at end go to countPass-done.
+    perform abortIfTagged.
+    add 1 to totalCount.
+    go to cp1.
+
+countPass-done.
+    close inputFile.
+
+*> A header or trailer record means this file uses bracketing this
+*> utility doesn't know how to partition correctly -- refuse the
+*> whole file rather than miscounting one as a detail row.
+abortIfTagged.
+    if hdrTag is equal to hdrTagLit or trlTag is equal to trlTagLit
+        display "sqrtsplit: sqrt.dat carries header/trailer records; "
+            "splitting such a file is not supported. Aborting."
+        close inputFile
+        move 16 to return-code
+        stop run
+    end-if.
+
+*> Divides the detail records as evenly as possible across
+*> splitCount partitions; the first `extraChunks` partitions absorb
+*> the one-record remainder so every partition is within one record
+*> of every other.
+computeChunks.
+    if totalCount is equal to zero
+        move 0 to baseChunk
+        move 0 to extraChunks
+    else
+        divide totalCount by splitCount
+            giving baseChunk remainder extraChunks
+    end-if.
+
+*> Second pass: re-reads the input from the top (skipping back past
+*> a control card it already captured) and distributes the detail
+*> records into the computed chunks.
+writePass.
+    open input inputFile.
+    move "N" to inputEofSw.
+    if ctlPresent
+        read inputFile into lineStruct at end set inputAtEof to true
+        end-read
+    end-if.
+    perform wp1 thru wp1-exit varying partIdx from 1 by 1
+        until partIdx is greater than splitCount.
+    close inputFile.
+
+wp1.
+    if partIdx is less than or equal to extraChunks
+        compute thisChunkSize = baseChunk + 1
+    else
+        move baseChunk to thisChunkSize
+    end-if.
+    move spaces to partFname.
+    string function trim(fname) ".p" partIdx
+        delimited by size into partFname.
+    open output partFile.
+    if ctlPresent
+        write partRecord from savedCtlRecord
+    end-if.
+    move 0 to writtenInChunk.
+    perform wp2 thru wp2-exit until writtenInChunk is greater than
+        or equal to thisChunkSize.
+    close partFile.
+    move partIdx to outPartNum.
+    move writtenInChunk to outPartCount.
+    move partFname to outPartFname.
+    display partReportLine.
+
+wp1-exit.
+    exit.
+
+wp2.
+    if inputAtEof
+        move thisChunkSize to writtenInChunk
+    else
+        read inputFile into lineStruct at end set inputAtEof to true
+        end-read
+        if not inputAtEof
+            move lineStruct to partRecord
+            write partRecord
+            add 1 to writtenInChunk
+        end-if
+    end-if.
+
+wp2-exit.
+    exit.
+
+*> ------------------------------------------------------------------
