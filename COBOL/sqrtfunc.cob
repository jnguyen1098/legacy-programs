@@ -11,33 +11,129 @@ environment division.
 
 data division.
 
+working-storage section.
+
+*> Counts how many Babylonian iterations the last calculation took
+77 iterCount   pic 9(05) value 0.
+
+*> Tolerance actually applied this call; falls back to the
+*> compiled-in default when the caller passes zero
+77 useTolerance pic v9(9).
+
+*> Iteration ceiling, mirroring the batch SQRT program's iterCap,
+*> so an oscillating radicand/tolerance pair can't hang the caller
+77 iterCap       pic 9(05) value 1000.
+
+*> A negative tolerance has no meaning as a real convergence test,
+*> so it's repurposed as the caller's signal to ask for the
+*> guess-by-guess convergence trace on the way to the final answer
+77 diagnosticModeSw pic x(01) value "N".
+    88 diagnosticOn value "Y".
+
+*> Display formatting for the diagnostic trace
+77 traceIterDisp  pic zzzz9.
+77 traceGuessDisp pic z(19)9.9(10).
+77 traceDelta     pic v9(10) value zero.
+77 traceDeltaDisp pic z(19)9.9(10).
+
 linkage section.
 77 radicand    pic s9(20)v9(10). *> Original number, or N
 77 guess       pic s9(20)v9(10). *> First guess, or R0
 77 prevGuess   pic s9(20)v9(10). *> Second guess, or R1
 77 answer      pic z(20).z(10).  *> Second guess, but formatted
 
+*> Convergence tolerance requested by the caller; zero means "use
+*> the default", a positive value loosens/tightens it, and a
+*> negative value both sets |tolerance| as the real tolerance and
+*> turns on the guess-by-guess diagnostic trace
+77 tolerance   pic sv9(9).
+
+*> Tells the caller whether answer is actually usable, since a
+*> zero/negative radicand has no real square root to compute, and
+*> whether the loop actually converged inside the iteration cap
+77 statusCode  pic x(01).
+    88 validInput    value "0".
+    88 invalidInput  value "9".
+    88 notConverged  value "8".
+
+*> Lets a caller ask for truncation instead of the usual round-half-up
+*> final answer, to match a downstream ledger that truncates
+77 roundMode   pic x(01).
+    88 truncateRequested value "T" "t".
+
 *> ---------------------------Subroutine--------------------------------
 
-procedure division using radicand, guess, prevGuess, answer.
+procedure division using radicand, guess, prevGuess, answer, tolerance,
+        statusCode, roundMode.
+
+    move 0 to iterCount.
+    move zero to answer.
+    move "N" to diagnosticModeSw.
+
+    *> Guard against zero/negative radicands up front, the same
+    *> way the batch SQRT program's s1 paragraph does, so this
+    *> subroutine is safe to call directly
+    if radicand is not greater than zero
+        set invalidInput to true
+        display "Invalid input: radicand must be positive"
+        exit program
+    end-if.
+    set validInput to true.
 
     *> Our initial guess will be half the input
     divide 2 into radicand giving guess rounded end-divide
 
-    *> Iterate Babylonian sqrt until it is accurate enough
+    if tolerance is less than zero
+        set diagnosticOn to true
+        compute useTolerance = function abs(tolerance)
+    else
+        if tolerance is greater than zero
+            move tolerance to useTolerance
+        else
+            move 0.000001000 to useTolerance
+        end-if
+    end-if.
+
+    *> Iterate Babylonian sqrt until it is accurate enough, or give
+    *> up once the iteration cap is reached rather than looping
+    *> forever on a pair that never converges
     perform with test after
-    until function abs(guess - prevGuess) < 0.000001
+    until function abs(guess - prevGuess) < useTolerance
+            or iterCount is greater or equal to iterCap
         move guess to prevGuess *> Store last guess
-        compute guess rounded = *> Calculate next guess
-            (prevGuess + radicand / prevGuess) / 2
-        end-compute
+        if truncateRequested
+            compute guess = *> Calculate next guess
+                (prevGuess + radicand / prevGuess) / 2
+            end-compute
+        else
+            compute guess rounded = *> Calculate next guess
+                (prevGuess + radicand / prevGuess) / 2
+            end-compute
+        end-if
+        add 1 to iterCount
+        if diagnosticOn
+            move iterCount to traceIterDisp
+            move guess to traceGuessDisp
+            compute traceDelta = function abs(guess - prevGuess)
+            move traceDelta to traceDeltaDisp
+            display "  iter " function trim(traceIterDisp)
+                ": guess=" function trim(traceGuessDisp leading)
+                " delta=" function trim(traceDeltaDisp leading)
+        end-if
     end-perform
-       
+
     *> Format the final guess
     move guess to answer
-       
+
+    if function abs(guess - prevGuess) is not < useTolerance
+        set notConverged to true
+        display "Warning: did not converge within " iterCap
+            " iterations"
+    end-if.
+
     *> Display it. We use the trim() function to remove spaces
     display "Square root is " function trim(answer leading)
+    display "Iterations: " iterCount
     display " "
 
     exit program.
