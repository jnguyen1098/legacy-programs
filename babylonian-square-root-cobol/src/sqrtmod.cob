@@ -0,0 +1,49 @@
+*> ---------------------------------------------------------------------
+*> -                      Babylonian Square Roots                      -
+*> -                         External Function                         -
+*> ---------------------------------------------------------------------
+
+identification division.
+program-id. sqrtmod.
+
+environment division.
+
+data division.
+
+working-storage section.
+
+*> Temporary variables used for sqrt() iteration
+77 guess       pic s9(20)v9(11).
+77 prevGuess   pic s9(20)v9(11).
+
+linkage section.
+
+*> Radicand input and answer output, matching babylon_mod.cob's CALL
+77 radicand    pic s9(20)v9(11).
+77 answer      pic z(19)9.9(6).
+
+*> ---------------------------Subroutine--------------------------------
+
+procedure division using radicand, answer.
+
+    *> Our initial guess will be half the input
+    divide 2 into radicand giving guess rounded end-divide
+
+    *> Iterate Babylonian sqrt until it is accurate enough
+    perform with test after
+    until function abs(guess - prevGuess) is < 0.000001
+        *> Store last guess
+        move guess to prevGuess
+        *> Calculate next guess
+        compute guess rounded =
+            (prevGuess + radicand / prevGuess) / 2
+        end-compute
+    end-perform
+
+    *> Format the final guess
+    move guess to answer
+
+    *> We are done!
+    exit paragraph.
+
+*> ---------------------------------------------------------------------
