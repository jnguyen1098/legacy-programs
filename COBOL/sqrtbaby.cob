@@ -9,14 +9,51 @@ program-id. sqrtbaby.
 
 environment division.
 
+input-output section.
+file-control.
+    select sessionLog assign to "sqrtbaby.log"
+        organization is line sequential
+        file status is logFileStatus.
+    select batchFile assign to "sqrtbaby.dat"
+        organization is line sequential
+        file status is batchFileStatus.
+
 data division.
 
+file section.
+fd sessionLog.
+    01 logRecord   pic x(132).
+
+*> Same 80-byte layout SQRT itself reads, so a session graduates
+*> straight into a batch submission with no hand re-keying
+fd batchFile.
+    copy "sqrtrec.cpy".
+
 working-storage section.
 
-*> `userInput` is validated and parsed into `radicand`
-77 userInput   pic x(33) value is spaces.
+*> `userInput` holds the raw line (a single value, or a comma-/
+*> space-separated list of values); each list entry is split into
+*> `wsToken` and validated/parsed into `radicand` in turn
+77 userInput   pic x(80) value is spaces.
+77 wsLine      pic x(80) value is spaces.
+77 wsToken     pic x(33) value is spaces.
+77 wsPtr       pic 9(03) value is zero.
+77 wsInputLen  pic 9(03) value is zero.
 77 radicand    pic s9(20)v9(11).
 
+*> Used to timestamp each accepted calculation in the session log
+77 wsDateTime  pic x(21).
+77 logFileStatus pic x(02).
+
+*> Lets the operator graduate a session's accepted calculations
+*> straight into a sqrt.dat-ready batch file instead of re-keying
+*> them by hand; the session's own tolerance doubles as each
+*> appended record's epsilon
+77 batchModeInput pic x(01) value spaces.
+77 batchModeSw    pic x(01) value "N".
+    88 batchModeOn value "Y" "y".
+77 batchFileStatus pic x(02).
+
 *> `guess` and `prevGuess` are used for sqrt() iteration
 77 guess       pic s9(20)v9(11).
 77 prevGuess   pic s9(20)v9(11).
@@ -24,6 +61,39 @@ working-storage section.
 *> Used for print formatting
 77 answer      pic z(19)9.9(6).
 
+*> Counts how many Babylonian iterations the last calculation took
+77 iterCount   pic 9(05) value 0.
+77 iterDisp    pic zzzz9.
+
+*> Convergence tolerance, adjustable once per session rather than
+*> baked into the Babylonian loop as a literal
+77 tolInput    pic x(12) value spaces.
+77 tolerance   pic v9(9) value 0.000001000.
+
+*> A negative tolerance entry has no meaning as a real convergence
+*> test, so it's repurposed as a request to show the guess-by-guess
+*> convergence trace -- how close each guess was to the prior one --
+*> for debugging why a particular radicand behaves oddly
+77 diagnosticModeSw pic x(01) value "N".
+    88 diagnosticOn value "Y".
+77 traceIterDisp  pic zzzz9.
+77 traceGuessDisp pic z(19)9.9(11).
+77 traceDelta     pic v9(11) value zero.
+77 traceDeltaDisp pic z(19)9.9(11).
+
+*> Iteration ceiling so an oscillating input/tolerance pair can't
+*> hang the calculator, and whether the last calculation actually
+*> converged inside it
+77 iterCap       pic 9(05) value 1000.
+77 convergedSw   pic x(01) value "Y".
+    88 converged  value "Y".
+
+*> Round vs. truncate preference for this session, picked once like
+*> the convergence tolerance rather than baked in
+77 roundInput  pic x(01) value spaces.
+77 roundMode   pic x(01) value spaces.
+    88 truncateRequested value "T" "t".
+
 *> --------------------------Main Program-------------------------------
 
 procedure division.
@@ -32,10 +102,63 @@ procedure division.
     display "~       Babylonian Square Root Calculator        ~".
     display "~                                                ~".
     display "~          Enter positive numbers only!          ~".
+    display "~    Separate multiple numbers with a comma      ~".
+    display "~            or a space to batch them.           ~".
     display "~           To quit, enter 'q' or '0'.           ~".
     display "~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~".
+
+    *> Let the operator loosen or tighten convergence for this
+    *> session instead of always using the compiled-in default
+    display "Convergence tolerance (blank = default 0.000001; "
+        with no advancing.
+    display "negative = show convergence trace): " with no advancing.
+    accept tolInput end-accept.
+    if tolInput is not = spaces
+        if function test-numval-f(tolInput) is = 0
+            if function numval-f(tolInput) is less than zero
+                set diagnosticOn to true
+                compute tolerance =
+                    function abs(function numval-f(tolInput))
+            else
+                move function numval-f(tolInput) to tolerance
+            end-if
+        else
+            display "  Invalid tolerance; using default 0.000001."
+        end-if
+    end-if.
+
+    *> Let the operator pick truncation over the default round-half-up,
+    *> to match how a downstream ledger computes its own figures
+    display "Round or truncate final answer? (R/T, blank = round): "
+        with no advancing.
+    accept roundInput end-accept.
+    move roundInput to roundMode.
+
+    *> Let the operator graduate this session's accepted calculations
+    *> straight into a sqrt.dat-ready batch file, using the session's
+    *> own tolerance as each appended record's epsilon
+    display "Save calculations to a sqrt.dat batch file? (Y/N, blank = N): "
+        with no advancing.
+    accept batchModeInput end-accept.
+    move batchModeInput to batchModeSw.
+
     display "Enter a number:                                   ".
 
+    *> Session log is opened in extend mode so repeated runs append
+    *> rather than clobbering what earlier sessions recorded. The
+    *> first run has no file to extend, so create it instead.
+    open extend sessionLog.
+    if logFileStatus is equal to "35"
+        open output sessionLog
+    end-if.
+
+    if batchModeOn
+        open extend batchFile
+        if batchFileStatus is equal to "35"
+            open output batchFile
+        end-if
+    end-if.
+
     *> Parse user's input until they enter 0 or q
     perform calcSqrt until userInput is = "q" or "0".
 
@@ -44,6 +167,10 @@ procedure division.
     display "~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~".
 
     *> Done!
+    close sessionLog.
+    if batchModeOn
+        close batchFile
+    end-if.
     stop run.
 
 *> ----------------------Calculate Square Root--------------------------
@@ -62,20 +189,80 @@ calcSqrt.
         exit paragraph
     end-if.
 
-    *> Sanitize user input and parse string as number
-    move function trim(userInput trailing) to radicand.
-       
-    *> Proceed only if parsed number is valid AND positive
-    if radicand is <= 0 or function test-numval-f(userInput) is > 0 then
+    *> Split the line into one or more comma-/space-separated list
+    *> entries and calculate each in turn, so a batch of numbers can
+    *> be spot-checked without the screen-clear-and-reprompt cycle
+    *> running once per value.
+    move function trim(userInput trailing) to wsLine.
+    compute wsInputLen = function length(function trim(wsLine trailing)).
+    if wsInputLen is equal to zero
         display "  Invalid input: positive numbers only!" x"0A"
         exit paragraph
+    end-if.
+    move 1 to wsPtr.
+    perform splitTok thru splitTok-exit
+        until wsPtr is greater than wsInputLen.
+
+*> ------------------Split One List Entry Off the Line-------------------
+
+splitTok.
+    move spaces to wsToken.
+    unstring wsLine delimited by all space or ","
+        into wsToken
+        with pointer wsPtr
+    end-unstring.
+    if wsToken is not equal to spaces
+        perform calcOne
+    end-if.
+
+splitTok-exit.
+    exit.
+
+*> ----------------Calculate and Report One List Entry--------------------
+
+calcOne.
+
+    *> Sanitize list entry and parse it as a number
+    move function trim(wsToken trailing) to radicand.
+
+    *> Proceed only if parsed number is valid AND positive
+    if radicand is <= 0 or function test-numval-f(wsToken) is > 0 then
+        display "  Invalid input: " function trim(wsToken)
+                " (positive numbers only!)" x"0A"
     else
         *> Proceed on
         perform babylon
 
         *> Clean up and print answer line
-        display "  √" function trim(userInput)
-                " = " function trim(answer leading) x"0A"
+        move iterCount to iterDisp
+        if not converged
+            display "  Warning: did not converge within "
+                    function trim(iterDisp) " iterations" x"0A"
+        end-if
+        display "  √" function trim(wsToken)
+                " = " function trim(answer leading)
+                " (" function trim(iterDisp) " iterations)" x"0A"
+
+        *> Record the calculation in the session log
+        move function current-date to wsDateTime
+        move spaces to logRecord
+        string wsDateTime(1:4) "-" wsDateTime(5:2) "-" wsDateTime(7:2)
+               " " wsDateTime(9:2) ":" wsDateTime(11:2) ":" wsDateTime(13:2)
+               "  input=" function trim(wsToken)
+               "  result=" function trim(answer leading)
+               "  iterations=" function trim(iterDisp)
+            delimited by size into logRecord
+        write logRecord
+
+        *> Append the same calculation to the batch file, in the
+        *> exact layout SQRT itself expects
+        if batchModeOn
+            move spaces to lineStruct
+            move radicand to radicandIn
+            move tolerance to epsilonIn
+            move zero to recIterCap
+            write lineStruct
+        end-if
     end-if.
 
 *> ----------------------Babylonian Algorithm---------------------------
@@ -84,16 +271,39 @@ babylon.
 
     *> Our initial guess will be half the input
     compute guess rounded = radicand / 2.
+    move 0 to iterCount.
+    move "Y" to convergedSw.
 
-    *> Iterate sqrt() until desired precision
+    *> Iterate sqrt() until desired precision, or give up once the
+    *> iteration cap is reached rather than looping forever on a
+    *> pair that never converges
     perform with test after until
-    function abs(guess - prevGuess) is < 0.000001
+    function abs(guess - prevGuess) is < tolerance
+            or iterCount is greater or equal to iterCap
         *> Store last guess
         move guess to prevGuess
         *> Calculate next guess using last guess
-        compute guess rounded = (prevGuess + radicand / prevGuess) / 2
+        if truncateRequested
+            compute guess = (prevGuess + radicand / prevGuess) / 2
+        else
+            compute guess rounded = (prevGuess + radicand / prevGuess) / 2
+        end-if
+        add 1 to iterCount
+        if diagnosticOn
+            move iterCount to traceIterDisp
+            move guess to traceGuessDisp
+            compute traceDelta = function abs(guess - prevGuess)
+            move traceDelta to traceDeltaDisp
+            display "    iter " function trim(traceIterDisp)
+                ": guess=" function trim(traceGuessDisp leading)
+                " delta=" function trim(traceDeltaDisp leading)
+        end-if
     end-perform.
 
+    if function abs(guess - prevGuess) is not < tolerance
+        move "N" to convergedSw
+    end-if.
+
     *> Return output
     move guess to answer.
 
