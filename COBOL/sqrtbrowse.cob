@@ -0,0 +1,171 @@
+*> ------------------------------------------------------------------
+*> -                    Babylonian Square Roots                     -
+*> -                Pre-submission sqrt.dat Browser                  -
+*> ------------------------------------------------------------------
+*> Reads sqrt.dat and displays each record's radicandIn/epsilonIn in
+*> human-readable form, flagging any record that would fail SQRT's
+*> own "radicandIn is greater than zero and epsilonIn is greater
+*> than zero" check, so bad data can be caught before a whole batch
+*> cycle gets spent producing a report full of errorMessage lines.
+
+identification division.
+program-id. sqrtbrowse.
+
+environment division.
+
+input-output section.
+file-control.
+    select inputFile assign to dynamic fname
+        organization is line sequential.
+
+data division.
+
+file section.
+fd inputFile.
+    01 standardInput   pic x(80).
+
+working-storage section.
+77 fname        pic x(30) value "sqrt.dat".
+
+*> formatted line to be read in; shared across every SQRT variant so
+*> the field names and picture clauses can't drift between versions
+copy "sqrtrec.cpy".
+
+*> Control card and header/trailer tagged records are a sanctioned
+*> part of sqrt.dat's format (the same REDEFINES-and-skip technique
+*> sqrt.cob itself uses before ever treating a record as a detail
+*> row), so this browser has to recognize and skip them the same way
+*> or it flags every administrative record as "WOULD REJECT".
+01 ctlRecord redefines lineStruct.
+    02 ctlTag pic x(04).
+    02 filler pic x(76).
+
+01 hdrRecord redefines lineStruct.
+    02 hdrTag pic x(04).
+    02 filler pic x(76).
+
+01 trlRecord redefines lineStruct.
+    02 trlTag pic x(04).
+    02 filler pic x(76).
+
+01 ctlTagLit pic x(04) value 'CTL1'.
+01 hdrTagLit pic x(04) value 'HDR1'.
+01 trlTagLit pic x(04) value 'TRL1'.
+
+*> ------------------------Run Totals------------------------------------
+77 readCount    pic 9(07) value 0.
+77 okCount      pic 9(07) value 0.
+77 flagCount    pic 9(07) value 0.
+
+*> ------------------------Display Formatting------------------------------
+01 detailLine.
+    02 filler pic x value space.
+    02 outZ pic -(16)9.9(6).
+    02 filler pic x(4) value spaces.
+    02 outEps pic z.9(9).
+    02 filler pic x(4) value spaces.
+    02 outFlag pic x(20).
+
+01 flagOk        pic x(20) value spaces.
+01 flagReject    pic x(20) value '** WOULD REJECT **'.
+
+01 titleLine.
+    02 filler pic x(9) value spaces.
+    02 filler pic x(30) value 'sqrt.dat Pre-submission Browse'.
+
+01 underLine1.
+    02 filler pic x(44) value
+       '--------------------------------------------'.
+
+01 colHeads.
+    02 filler pic x(8) value spaces.
+    02 filler pic x(6) value 'Number'.
+    02 filler pic x(17) value spaces.
+    02 filler pic x(7) value 'Epsilon'.
+    02 filler pic x(12) value spaces.
+    02 filler pic x(6) value 'Status'.
+
+01 trailerLine1.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Total records read  :'.
+    02 outReadCount pic zzz,zzz,zz9.
+
+01 trailerLine2.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Would be accepted   :'.
+    02 outOkCount pic zzz,zzz,zz9.
+
+01 trailerLine3.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Would be rejected   :'.
+    02 outFlagCount pic zzz,zzz,zz9.
+
+*> --------------------------Main Program----------------------------------
+procedure division.
+    perform initParms.
+    open input inputFile.
+    display titleLine.
+    display underLine1.
+    display colHeads.
+    display underLine1.
+
+*> The first record of sqrt.dat may be a header card ahead of an
+*> optional control card; read it once up front and, if it isn't a
+*> header, fall straight into the control-card check with the record
+*> already in hand so a file with no header loses nothing.
+readHdrCard.
+    read inputFile into lineStruct at end go to finish.
+    if hdrTag is equal to hdrTagLit
+        read inputFile into lineStruct at end go to finish
+    end-if.
+
+*> The (possibly second) record of sqrt.dat may be a control card
+*> instead of a detail row; if it isn't one, fall into s1Proc with
+*> the record already in hand so it's browsed as the first detail
+*> record instead of being silently dropped.
+readCtlCard.
+    if ctlTag is not equal to ctlTagLit
+        go to s1Proc
+    end-if.
+
+s1.
+    read inputFile into lineStruct at end go to finish.
+
+s1Proc.
+    if trlTag is equal to trlTagLit
+        go to finish
+    end-if.
+    add 1 to readCount.
+    move radicandIn to outZ.
+    move epsilonIn to outEps.
+    if radicandIn is greater than zero and epsilonIn is greater than zero
+        move flagOk to outFlag
+        add 1 to okCount
+    else
+        move flagReject to outFlag
+        add 1 to flagCount
+    end-if.
+    display detailLine.
+    go to s1.
+
+finish.
+    close inputFile.
+    move readCount to outReadCount.
+    move okCount to outOkCount.
+    move flagCount to outFlagCount.
+    display " ".
+    display trailerLine1.
+    display trailerLine2.
+    display trailerLine3.
+    stop run.
+
+*> Reads the input filename override from the environment, the same
+*> convention SQRT itself uses, so this can browse a different
+*> day's extract without a recompile.
+initParms.
+    accept fname from environment "SQRT_INPUT_FILE".
+    if fname is equal to spaces
+        move "sqrt.dat" to fname
+    end-if.
+
+*> ------------------------------------------------------------------
