@@ -11,50 +11,518 @@ environment division.
 
 input-output section.
 file-control.
-    select inputFile assign to "sqrt.dat"
+    select inputFile assign to dynamic fname
         organization is line sequential.
-    select standardOutput assign to display.
+    select standardOutput assign to dynamic rptDest
+        organization is line sequential
+        file status is rptFileStatus.
+    select rejectFile assign to "sqrt.rej"
+        organization is line sequential
+        file status is rejFileStatus.
+    select checkpointFile assign to "sqrt.ckp"
+        organization is line sequential
+        file status is ckpFileStatus.
+    select resultFile assign to "sqrt.out"
+        organization is line sequential
+        file status is resFileStatus.
+    select historyFile assign to "sqrt.hist"
+        organization is line sequential
+        file status is histFileStatus.
+    select summaryFile assign to "sqrt.sum"
+        organization is line sequential.
+    select auditFile assign to "sqrt.audit"
+        organization is line sequential
+        file status is auditFileStatus.
+    select csvFile assign to "sqrt.csv"
+        organization is line sequential
+        file status is csvFileStatus.
 
 data division.
 file section.
 fd inputFile.
     01 standardInput   pic X(80).
 fd standardOutput.
-    01 outLine         pic X(80).
+    01 outLine         pic X(113).
+fd rejectFile.
+    01 rejectRecord    pic X(80).
+fd checkpointFile.
+    01 ckpRecord.
+       02 ckpCount  pic 9(09).
+       02 ckpStatus pic x(01).
+       02 ckpFill   pic x(70).
+*> Unedited numeric twin of printLine, for downstream programs that
+*> need the computed root without reverse-parsing the zero-suppressed
+*> report text.
+fd resultFile.
+    copy "sqrtresult.cpy".
+*> One row per radicand/epsilon pair SQRT has already converged on,
+*> so a repeated pair can be looked up instead of re-iterated.
+fd historyFile.
+    01 histRecord.
+       02 histRadicand pic s9(15)v9(6) sign leading separate.
+       02 histEpsilon  pic v9(9).
+       02 histRoot     pic 9(16)v9(6).
+       02 histIter     pic 9(05).
+fd summaryFile.
+    01 summaryRecord   pic x(80).
+*> Durable, report-independent record of every accepted calculation,
+*> for compliance reviews that can't rely on the printed spool output
+*> having been retained.
+fd auditFile.
+    01 auditRecord.
+       02 auditRadicand  pic s9(15)v9(6) sign leading separate.
+       02 auditEpsilon   pic v9(9).
+       02 auditRoot      pic 9(16)v9(6).
+       02 auditIter      pic 9(05).
+       02 auditTimestamp pic x(19).
+*> Comma-delimited twin of the printed report, one row per record
+*> processed (converged, aborted, rejected, or imaginary), so a day's
+*> results can be handed straight to a spreadsheet without anyone
+*> reformatting the zero-suppressed report text by hand.
+fd csvFile.
+    01 csvRecord pic x(80).
 
 working-storage section.
-77 diff    pic v9(5).
-77 z       pic 9(11)V9(6).
+77 diff    pic v9(9).
+77 z       pic 9(16)V9(6).
 77 k       pic s9999.
-77 x       pic 9(11)v9(6).
-77 y       pic 9(11)v9(6).
-77 temp    pic 9(11)v9(6).
-77 fname   pic x(30).
-
-*> formatted line to be read in
-*> num: 1 (sign), 10 (characteristic), 6 (mantissa)
-*> eps: 5 (epsilon needed for halt, v implied decimal)
-*> the x(58) represents 58 unused spaces in the file
-01 lineStruct.
-    02 num    pic s9(10)v9(6) sign leading separate.
-    02 eps    pic v9(5). *> reads in 00100
-    02 filler pic x(58). *> reads in 58 spaces lmfao
+77 x       pic 9(16)v9(6).
+77 y       pic 9(16)v9(6).
+77 temp    pic 9(16)v9(6).
+77 fname   pic x(30) value "sqrt.dat".
+
+*> Identifies which supported revision of the batch SQRT program
+*> produced this report, printed on every page header and in the
+*> run summary, so an operator never has to guess which copy of the
+*> program a given spool actually came from. The paragraph-naming
+*> and control-flow changes once scattered across the old sqrt_1/
+*> sqrt_4/sqrt_5 prototypes are all folded into this single program
+*> now, so this counts up from where that lineage left off.
+77 pgmRevision pic x(04) value "R8".
+
+*> Lets the report be pointed at a print dataset or a plain file
+*> instead of always going to the terminal, without a recompile;
+*> unset or blank falls back to the terminal, same as always.
+77 rptDest pic x(50) value "/dev/stdout".
+
+*> Residual (computed-root squared, minus the original radicand) so
+*> an auditor can see how close an answer landed without
+*> recomputing it by hand; signed since rounding can push it either
+*> way, though it should always be tiny relative to the radicand
+77 residual pic s9(16)v9(6).
+
+*> ------------------------Run-level Parameters-------------------------
+77 iterCap       pic 9(05) value 1000.
+77 envIterCap    pic 9(05) value zero.
+
+*> Percentage of processed records that may reject or abort before
+*> the run is flagged as a systemically bad feed rather than a
+*> handful of ordinary bad rows; overridable per run so a known-dirty
+*> extract doesn't have to trip the alert every single day.
+77 alertThresholdPct    pic 9(03) value 25.
+77 envAlertThresholdPct pic 9(03) value zero.
+77 alertRatePct         pic 9(03) value zero.
+77 alertTriggeredSw     pic x(01) value "N".
+    88 alertTriggered value "Y".
+
+*> Per-record iteration ceiling actually applied to the current
+*> record: the run's own iterCap (global/env/control-card), unless
+*> sqrt.dat's recIterCap carries a more specific override for this
+*> one record -- set fresh in b1/bImag so an override on one record
+*> never leaks into the cap used for the next.
+77 effectiveIterCap pic 9(05).
+
+*> Counts stray 'E'/'e' bytes in the raw radicand text so a record
+*> carrying exponent notation can be flagged by a distinct rejection
+*> reason instead of being read as a signed numeric field.
+77 eNotationCount pic 9(02) value 0.
+
+*> Lets a reprocess-only-the-aborted-records rerun loosen the
+*> tolerance for every record in the run without hand-editing
+*> epsilonIn on the extract first.
+77 overrideEps    pic v9(9) value zero.
+77 overrideEpsSw  pic x(01) value "N".
+    88 overrideEpsOn value "Y".
+77 envOverrideEps pic v9(9) value zero.
+
+*> Alternate processing mode: instead of rejecting a negative
+*> radicand outright, report the magnitude of its square root
+*> flagged with an "i", the way a downstream consumer that actually
+*> wants the imaginary-result magnitude would expect. Off by default
+*> so the rest of our feeds see no change in behavior.
+77 imaginaryModeSw pic x(01) value "N".
+    88 imaginaryModeOn value "Y".
+77 envImaginaryMode pic x(01) value "N".
+
+*> Lets a run ask for truncation instead of the usual round-half-up
+*> final answer, to match a downstream ledger that truncates
+77 roundMode   pic x(01) value spaces.
+    88 truncateRequested value "T" "t".
+
+*> ------------------------Startup Self-Test-----------------------------
+*> Exercises the squareroot.cob subroutine against a small table of
+*> known perfect squares before sqrt.dat is even opened, so a broken
+*> picture clause or a bad s2-style formula change fails the job
+*> immediately with a clear message instead of quietly miscomputing
+*> the day's live input.
+77 stInput       pic s9(20)v9(10).
+77 stAnswer      pic z(20).z(10).
+77 stAnswerNum   pic s9(09)v9(06).
+77 stIterCount   pic 9(05).
+77 stTolerance   pic v9(9) value 0.000001000.
+77 stStatusCode  pic x(01).
+77 stRoundMode   pic x(01) value space.
+77 stIdx         pic 9(02).
+77 stDiff        pic s9(09)v9(06).
+77 stFailSw      pic x(01) value "N".
+    88 stFailed  value "Y".
+
+01 selfTestData.
+    02 filler pic 9(09) value 1.
+    02 filler pic 9(09) value 1.
+    02 filler pic 9(09) value 4.
+    02 filler pic 9(09) value 2.
+    02 filler pic 9(09) value 9.
+    02 filler pic 9(09) value 3.
+    02 filler pic 9(09) value 16.
+    02 filler pic 9(09) value 4.
+    02 filler pic 9(09) value 25.
+    02 filler pic 9(09) value 5.
+    02 filler pic 9(09) value 144.
+    02 filler pic 9(09) value 12.
+
+01 selfTestTable redefines selfTestData.
+    02 stEntry occurs 6 times.
+        03 stRadicandKnown pic 9(09).
+        03 stExpectedRoot  pic 9(09).
+
+01 selfTestMsg1.
+    02 filler pic x(37) value 'SQRT SELF-TEST FAILED for radicand  '.
+    02 outStRadicand pic z(8)9.
+
+01 selfTestMsg2.
+    02 filler pic x(20) value '  expected root    '.
+    02 outStExpected pic z(8)9.
+    02 filler pic x(14) value '  computed    '.
+    02 outStComputed pic -(8)9.9(6).
+
+*> File status for the report/reject/result outputs, checked the
+*> same "35" = not-yet-created way historyFile/auditFile already
+*> are, so a restart extends a prior attempt's output instead of
+*> truncating it.
+77 rptFileStatus  pic x(02).
+77 rejFileStatus  pic x(02).
+77 resFileStatus  pic x(02).
+
+*> ------------------------Checkpoint/Restart---------------------------
+77 ckpFileStatus  pic x(02).
+77 ckpInterval    pic 9(05) value 500.
+77 ckpBase        pic 9(09) value 0.
+77 skipCount      pic 9(09) value 0.
+77 ckpRem         pic 9(09).
+77 ckpDummyQ      pic 9(09).
+
+*> ------------------------Pagination Controls------------------------
+77 linesPerPage  pic 9(03) value 50.
+77 lineCount     pic 9(03) value 0.
+77 pageNum       pic 9(05) value 0.
+77 runDateRaw    pic x(08) value spaces.
+77 runTimeRaw    pic x(08) value spaces.
+01 pageLine.
+    02 filler pic x(6) value spaces.
+    02 filler pic x(5) value 'Page '.
+    02 outPage pic zzzz9.
+
+*> ------------------------Audit Trail-----------------------------------
+77 auditFileStatus pic x(02).
+
+*> ------------------------CSV Export-------------------------------------
+77 csvFileStatus   pic x(02).
+77 csvRadicandText pic x(24) value spaces.
+77 csvEpsilonText  pic x(24) value spaces.
+77 csvRootText     pic x(24) value spaces.
+77 csvStatusText   pic x(09) value spaces.
+77 csvLine         pic x(80) value spaces.
+77 csvRadicandEdit pic -(16)9.9(6).
+77 csvEpsilonEdit  pic 9.9(9).
+77 csvRootEdit     pic z(16)9.9(6).
+
+01 csvHeaderLine pic x(28) value
+    'Radicand,Epsilon,Root,Status'.
+
+*> ------------------------Header/Trailer Reconciliation------------------
+77 expectedRecCount pic 9(07) value 0.
+77 actualRecCount   pic 9(07) value 0.
+77 hdrPresentSw     pic x(01) value "N".
+    88 hdrPresent value "Y".
+77 trlPresentSw     pic x(01) value "N".
+    88 trlPresent value "Y".
+77 reconcileMismatchSw pic x(01) value "N".
+    88 reconcileMismatch value "Y".
+
+*> ------------------------History Lookup-------------------------------
+*> sqrt.hist is loaded into this table at startup and searched ahead
+*> of the s2 iteration loop, so a radicand/epsilon pair we've already
+*> converged on (today or on a prior run) is looked up instead of
+*> re-iterated.
+77 histFileStatus  pic x(02).
+77 histMax         pic 9(05) value 5000.
+77 histCount       pic 9(05) value 0.
+77 j               pic s9(05).
+77 histFound       pic x(01) value "N".
+    88 wasHistFound value "Y".
+77 histLookupRoot  pic 9(16)v9(6).
+77 histLookupIter  pic 9(05).
+
+*> Marks where histTable ends after loadHist brings in a prior run's
+*> sqrt.hist, so a match at an index past this point is a radicand
+*> seen again within this very run rather than just a cache hit
+*> against an earlier day's answer.
+77 runHistBase      pic 9(05) value 0.
+
+01 histTable.
+    02 histEntryT occurs 5000 times.
+        03 tRadicand pic s9(15)v9(6) sign leading separate.
+        03 tEpsilon  pic v9(9).
+        03 tRoot     pic 9(16)v9(6).
+        03 tIter     pic 9(05).
+
+*> ------------------------Run Totals----------------------------------
+77 readCount      pic 9(07) value 0.
+77 okCount        pic 9(07) value 0.
+77 errCount       pic 9(07) value 0.
+77 abortCount     pic 9(07) value 0.
+77 imaginaryCount pic 9(07) value 0.
+77 dupCount       pic 9(07) value 0.
+
+*> Buckets a converged record's iteration count into one of the
+*> ranges below so the report can show how "hard" the day's workload
+*> was, for batch-window capacity planning; tallyHist does the
+*> bucketing for both a fresh s2 convergence and a history-table hit.
+77 hist1Count     pic 9(07) value 0.
+77 hist2Count     pic 9(07) value 0.
+77 hist3Count     pic 9(07) value 0.
+77 hist4Count     pic 9(07) value 0.
+77 tallyIter      pic 9(05).
+
+01 trailerLine1.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Total records read  :'.
+    02 outReadCount pic zzz,zzz,zz9.
+
+01 trailerLine2.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Converged OK        :'.
+    02 outOkCount pic zzz,zzz,zz9.
+
+01 trailerLine3.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Rejected (invalid)  :'.
+    02 outErrCount pic zzz,zzz,zz9.
+
+01 trailerLine4.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Aborted (iterations):'.
+    02 outAbortCount pic zzz,zzz,zz9.
+
+01 trailerLine5.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(22) value 'Imaginary (magnitude):'.
+    02 outImaginaryCount pic zzz,zzz,zz9.
+
+01 trailerLine6.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Duplicates in run   :'.
+    02 outDupCount pic zzz,zzz,zz9.
+
+01 trailerLine7.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Hdr/Trl reconcile   :'.
+    02 outReconcileStatus pic x(24).
+
+01 reconcileStatusNone      pic x(24) value 'Not present'.
+01 reconcileStatusOk        pic x(24) value 'OK'.
+01 reconcileStatusMismatch  pic x(24) value '*** MISMATCH ***'.
+
+01 trailerLine8.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Reject/abort rate   :'.
+    02 outAlertPct pic zz9.
+    02 filler pic x(1) value '%'.
+    02 filler pic x(3) value spaces.
+    02 outAlertStatus pic x(20).
+
+01 alertStatusOk       pic x(20) value 'OK'.
+01 alertStatusExceeded pic x(20) value '*** ALERT ***'.
+
+*> ------------------------Convergence Histogram-------------------------
+01 histTitle.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(31) value 'Convergence Iteration Histogram'.
+
+01 histLine1.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value '  1-10   iterations :'.
+    02 outHist1Count pic zzz,zzz,zz9.
+
+01 histLine2.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value ' 11-50   iterations :'.
+    02 outHist2Count pic zzz,zzz,zz9.
+
+01 histLine3.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value ' 51-200  iterations :'.
+    02 outHist3Count pic zzz,zzz,zz9.
+
+01 histLine4.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value '201+     iterations :'.
+    02 outHist4Count pic zzz,zzz,zz9.
+
+01 histLine5.
+    02 filler pic x(5) value spaces.
+    02 filler pic x(21) value 'Aborted (cap hit)   :'.
+    02 outHistAbortCount pic zzz,zzz,zz9.
+
+*> ------------------------Notification Summary--------------------------
+*> Short DISPLAY-less summary written to sqrt.sum at job end, small
+*> enough for a notification step to pipe straight through instead of
+*> scanning the whole spooled report for the same counts
+77 wsDateTime      pic x(21).
+
+01 summaryDateLine.
+    02 filler pic x(10) value 'Run date :'.
+    02 outSumDate pic x(10).
+    02 filler pic x(4) value spaces.
+    02 filler pic x(10) value 'Revision: '.
+    02 outSumPgmRevision pic x(04).
+
+01 summaryLine1.
+    02 filler pic x(21) value 'Records read       :'.
+    02 outSumReadCount pic zzz,zzz,zz9.
+
+01 summaryLine2.
+    02 filler pic x(21) value 'Converged OK       :'.
+    02 outSumOkCount pic zzz,zzz,zz9.
+
+01 summaryLine3.
+    02 filler pic x(21) value 'Rejected (invalid) :'.
+    02 outSumErrCount pic zzz,zzz,zz9.
+
+01 summaryLine4.
+    02 filler pic x(21) value 'Aborted (iterations):'.
+    02 outSumAbortCount pic zzz,zzz,zz9.
+
+01 summaryLine5.
+    02 filler pic x(22) value 'Imaginary (magnitude):'.
+    02 outSumImaginaryCount pic zzz,zzz,zz9.
+
+01 summaryLine6.
+    02 filler pic x(21) value 'Duplicates in run  :'.
+    02 outSumDupCount pic zzz,zzz,zz9.
+
+01 summaryLine7.
+    02 filler pic x(21) value 'RETURN-CODE        :'.
+    02 outSumReturnCode pic ---9.
+
+*> formatted line to be read in; shared across every SQRT variant so
+*> the field names and picture clauses can't drift between versions
+copy "sqrtrec.cpy".
+
+*> Optional control card: when the very first record of sqrt.dat
+*> carries the ctlTag literal below instead of a sign byte, it's
+*> read as run-level overrides instead of a radicand/epsilon detail
+*> row, so an operator can steer iterCap/roundMode per extract
+*> without touching SQRT_ITER_CAP/SQRT_ROUND_MODE or recompiling.
+*> A card's settings win over the environment, since they travel
+*> with the data they apply to.
+01 ctlRecord redefines lineStruct.
+    02 ctlTag        pic x(04).
+    02 ctlIterCap    pic 9(05).
+    02 ctlRoundSw    pic x(01).
+    02 filler        pic x(70).
+
+*> Alphanumeric view of just the radicand bytes, so a record whose
+*> upstream extract produced exponent notation (e.g. 1.23E+08) can be
+*> spotted by its letter before it's ever treated as a signed numeric
+*> field -- radicandIn's own picture has no way to represent that
+*> content, so reading it as numeric first would only produce garbage.
+01 radicandAlphaView redefines lineStruct.
+    02 radicandInAlpha pic x(22).
+    02 filler          pic x(58).
+
+*> Optional header/trailer pair bracketing sqrt.dat's detail rows, so
+*> a file truncated partway through an upstream transfer (e.g. an
+*> FTP that died halfway) is caught as a distinct failure instead of
+*> just looking like a short but "successful" run. Tagged the same
+*> way the control card is, with literals that can't collide with
+*> each other, a real detail row's sign byte, or CTL1.
+01 hdrRecord redefines lineStruct.
+    02 hdrTag           pic x(04).
+    02 hdrExpectedCount pic 9(07).
+    02 filler           pic x(69).
+
+01 trlRecord redefines lineStruct.
+    02 trlTag           pic x(04).
+    02 trlActualCount   pic 9(07).
+    02 filler           pic x(69).
+
+01 ctlTagLit pic x(04) value 'CTL1'.
+01 hdrTagLit pic x(04) value 'HDR1'.
+01 trlTagLit pic x(04) value 'TRL1'.
 
 *> ------------------------Logging Messages--------------------------
 01 printLine.
     02 filler pic x value space.
-    02 outZ pic z(11)9.9(6).
+    02 outZ pic z(16)9.9(6).
     02 filler pic x(5) value spaces.
-    02 outY pic z(11)9.9(6).
+    02 outY pic z(16)9.9(6).
+    02 filler pic x(5) value spaces.
+    02 outIter pic zzzz9.
+    02 filler pic x(3) value spaces.
+    02 outResidual pic -(10)9.9(6).
+    02 filler pic x(2) value spaces.
+    02 outDupFlag pic x(26) value spaces.
+
+01 dupFlagText pic x(26) value '*** DUPLICATE IN RUN ***'.
+
+*> Report line for an imaginary-mode result: the original (negative)
+*> radicand, the magnitude of its root suffixed with "i", and the
+*> iteration count, same column positions as printLine
+01 imaginaryLine.
+    02 filler pic x value space.
+    02 outZImag pic -(16)9.9(6).
+    02 filler pic x(5) value spaces.
+    02 outYImag pic z(16)9.9(6).
+    02 filler pic x value 'i'.
+    02 filler pic x(4) value spaces.
+    02 outIterImag pic zzzz9.
 
 01 errorMessage.
     02 filler pic x value space.
-    02 otZ pic -(11)9.9(6).
-    02 filler pic x(21) value '        Invalid Input'.
+    02 otZ pic -(16)9.9(6).
+    02 reasonText pic x(21).
+
+*> Distinct rejection-reason literals moved into reasonText so the
+*> report can tell a placeholder zero row apart from a corrupted
+*> negative one, instead of a single blanket "Invalid Input".
+01 reasonZero      pic x(21) value '        Zero Radicand'.
+01 reasonNegative  pic x(21) value '    Negative Radicand'.
+01 reasonBadEpsilon pic x(21) value '      Invalid Epsilon'.
+
+*> Scientific-notation records can't be shown through otZ like the
+*> other rejection reasons -- otZ is a numeric-edited picture, and the
+*> raw bytes here are never valid digits -- so this message prints the
+*> offending text itself instead of trying to interpret it as a number.
+01 sciNotationMessage.
+    02 filler pic x value space.
+    02 rawRadicandText pic x(24).
+    02 reasonTextSci pic x(21) value '  Scientific Notation'.
 
 01 abortMessage.
     02 filler pic x value space.
-    02 outpZ pic z(11)9.9(6).
+    02 outpZ pic z(16)9.9(6).
     02 filler pic x(37) value '  Attempt aborted.Too many iterations'.
 
 *> ------------------------Decorative Stuff--------------------------
@@ -62,6 +530,20 @@ working-storage section.
     02 filler pic x(9) value spaces.
     02 filler pic x(26) value 'Square Root Approximations'.
 
+*> Stamped once at startup (initParms) and reprinted with every page
+*> header, so two printed reports filed side by side can be told
+*> apart by when each run actually happened.
+01 dateTimeLine.
+    02 filler pic x(9) value spaces.
+    02 filler pic x(10) value 'Run Date: '.
+    02 outRunDate pic x(10).
+    02 filler pic x(4) value spaces.
+    02 filler pic x(10) value 'Run Time: '.
+    02 outRunTime pic x(8).
+    02 filler pic x(4) value spaces.
+    02 filler pic x(10) value 'Revision: '.
+    02 outPgmRevision pic x(04).
+
 01 underLine1.
     02 filler pic x(44) value
        '--------------------------------------------'.
@@ -71,51 +553,712 @@ working-storage section.
     02 filler pic x(6) value 'Number'.
     02 filler pic x(15) value spaces.
     02 filler pic x(11) value 'Square Root'.
+    02 filler pic x(8) value spaces.
+    02 filler pic x(5) value 'Iters'.
+    02 filler pic x(13) value spaces.
+    02 filler pic x(8) value 'Residual'.
 
 01 underLine2.
     02 filler pic x(20) value ' -------------------'.
     02 filler pic x(5) value spaces.
     02 filler pic x(19) value '------------------'.
+    02 filler pic x(4) value spaces.
+    02 filler pic x(5) value '-----'.
+    02 filler pic x(13) value spaces.
+    02 filler pic x(8) value '--------'.
 
 *> --------------------------Main Program----------------------------
 procedure division.
-    open input inputFile, output standardOutput.
-    write outLine from titleLine after advancing 0 lines.
-    write outLine from underLine1 after advancing 1 line.
-    write outLine from colHeads after advancing 1 line.
-    write outLine from underLine2 after advancing 1 line.
+    perform initParms.
+    perform selfTest.
+    open input inputFile.
+*> A restarted run after an abend needs to pick up this job's report,
+*> reject file, and sqrt.out where the last attempt left off instead
+*> of wiping them, the same "35" = not-yet-created fallback already
+*> used for historyFile/auditFile below.
+    open extend standardOutput.
+    if rptFileStatus is equal to "35"
+        open output standardOutput
+    end-if.
+    open extend rejectFile.
+    if rejFileStatus is equal to "35"
+        open output rejectFile
+    end-if.
+    open extend resultFile.
+    if resFileStatus is equal to "35"
+        open output resultFile
+    end-if.
+    perform initCkp.
+    perform loadHist.
+    move histCount to runHistBase.
+    open extend historyFile.
+    if histFileStatus is equal to "35"
+        open output historyFile
+    end-if.
+    open extend auditFile.
+    if auditFileStatus is equal to "35"
+        open output auditFile
+    end-if.
+    open extend csvFile.
+    if csvFileStatus is equal to "35"
+        open output csvFile
+        write csvRecord from csvHeaderLine
+    end-if.
+    perform hdr.
+
+*> The first record of sqrt.dat may be a header card ahead of an
+*> optional control card; read it once up front and, if it isn't a
+*> header, fall straight into the control-card check with the record
+*> already in hand so a file with no header loses nothing.
+readHdrCard.
+    read inputFile into lineStruct at end go to finish.
+    if hdrTag is equal to hdrTagLit
+        set hdrPresent to true
+        move hdrExpectedCount to expectedRecCount
+        read inputFile into lineStruct at end go to finish
+    end-if.
+
+*> The (possibly second) record of sqrt.dat may be a control card
+*> instead of a detail row; if it isn't one, fall into s1Proc with
+*> the record already in hand so it's processed as the first detail
+*> record instead of being silently dropped.
+readCtlCard.
+    if ctlTag is equal to ctlTagLit
+        if ctlIterCap is greater than zero
+            move ctlIterCap to iterCap
+        end-if
+        if ctlRoundSw is equal to "T" or ctlRoundSw is equal to "t"
+            move ctlRoundSw to roundMode
+        end-if
+    else
+        go to s1Proc
+    end-if.
 
 s1.
     read inputFile into lineStruct at end go to finish.
-    if num is greater than zero go to b1.
-    move num to otZ.
+
+s1Proc.
+    if trlTag is equal to trlTagLit
+        set trlPresent to true
+        move trlActualCount to actualRecCount
+        go to finish
+    end-if.
+    if skipCount is greater than zero
+        subtract 1 from skipCount
+        go to s1
+    end-if.
+    add 1 to readCount.
+    perform chkPage.
+    divide readCount by ckpInterval giving ckpDummyQ remainder ckpRem.
+    if ckpRem is equal to zero
+        perform saveCkp
+    end-if.
+    move 0 to eNotationCount.
+    inspect radicandInAlpha tallying eNotationCount
+        for all "E" all "e".
+    if eNotationCount is greater than zero
+        move radicandInAlpha to rawRadicandText
+        write outLine from sciNotationMessage after advancing 1 line
+        move lineStruct to rejectRecord
+        write rejectRecord
+        add 1 to errCount
+        move radicandInAlpha to csvRadicandText
+        move epsilonIn to csvEpsilonEdit
+        move function trim(csvEpsilonEdit) to csvEpsilonText
+        move spaces to csvRootText
+        move "REJECTED" to csvStatusText
+        perform writeCsv
+        go to s1
+    end-if.
+    if overrideEpsOn
+        move overrideEps to epsilonIn
+    end-if.
+    if radicandIn is greater than zero and epsilonIn is greater than zero
+        go to b1
+    end-if.
+    if imaginaryModeOn and radicandIn is less than zero
+       and epsilonIn is greater than zero
+        go to bImag
+    end-if.
+    move radicandIn to otZ.
+    if radicandIn is equal to zero
+        move reasonZero to reasonText
+    else
+        if radicandIn is less than zero
+            move reasonNegative to reasonText
+        else
+            move reasonBadEpsilon to reasonText
+        end-if
+    end-if.
     write outLine from errorMessage after advancing 1 line.
+    move lineStruct to rejectRecord.
+    write rejectRecord.
+    add 1 to errCount.
+    move radicandIn to csvRadicandEdit.
+    move function trim(csvRadicandEdit) to csvRadicandText.
+    move epsilonIn to csvEpsilonEdit.
+    move function trim(csvEpsilonEdit) to csvEpsilonText.
+    move spaces to csvRootText.
+    move "REJECTED" to csvStatusText.
+    perform writeCsv.
     go to s1.
 
 b1.
-    move eps to diff.
-    move num to z.
+    move epsilonIn to diff.
+    move radicandIn to z.
+    move iterCap to effectiveIterCap.
+    if recIterCap is greater than zero
+        move recIterCap to effectiveIterCap
+    end-if.
+    perform findHist.
+    if wasHistFound
+        move radicandIn to outZ
+        move histLookupRoot to outY
+        move histLookupIter to outIter
+        compute residual = histLookupRoot * histLookupRoot - radicandIn
+        move residual to outResidual
+        if j is greater than runHistBase
+            move dupFlagText to outDupFlag
+            add 1 to dupCount
+        else
+            move spaces to outDupFlag
+        end-if
+        write outLine from printLine after advancing 1 line
+        move radicandIn to resultNum
+        move histLookupRoot to resultRoot
+        write resultRecord
+        add 1 to okCount
+        move histLookupIter to tallyIter
+        perform tallyHist
+        perform writeAudit
+        move radicandIn to csvRadicandEdit
+        move function trim(csvRadicandEdit) to csvRadicandText
+        move epsilonIn to csvEpsilonEdit
+        move function trim(csvEpsilonEdit) to csvEpsilonText
+        move histLookupRoot to csvRootEdit
+        move function trim(csvRootEdit) to csvRootText
+        move "OK" to csvStatusText
+        perform writeCsv
+        go to s1
+    end-if.
     divide 2 into z giving x rounded.
     perform s2 thru e2 varying k from 1 by 1
-       until k is greater than 1000.
-    move num to outpZ.
+       until k is greater than effectiveIterCap.
+    move radicandIn to outpZ.
     write outLine from abortMessage after advancing 1 line.
+    move lineStruct to rejectRecord.
+    write rejectRecord.
+    add 1 to abortCount.
+    move radicandIn to csvRadicandEdit.
+    move function trim(csvRadicandEdit) to csvRadicandText.
+    move epsilonIn to csvEpsilonEdit.
+    move function trim(csvEpsilonEdit) to csvEpsilonText.
+    move spaces to csvRootText.
+    move "ABORTED" to csvStatusText.
+    perform writeCsv.
     go to s1.
 
 s2.
-    compute y rounded = 0.5 * (x + z / x).
+    if truncateRequested
+        compute y = 0.5 * (x + z / x)
+    else
+        compute y rounded = 0.5 * (x + z / x)
+    end-if.
     subtract x from y giving temp.
     if temp is less than zero compute temp = - temp.
     if temp / (y + x) is greater than diff go to e2.
-    move num to outZ.
+    move radicandIn to outZ.
     move y to outY.
+    move k to outIter.
+    compute residual = y * y - radicandIn.
+    move residual to outResidual.
+    move spaces to outDupFlag.
     write outLine from printLine after advancing 1 line.
+    move radicandIn to resultNum.
+    move y to resultRoot.
+    write resultRecord.
+    perform saveHist.
+    add 1 to okCount.
+    move k to tallyIter.
+    perform tallyHist.
+    perform writeAudit.
+    move radicandIn to csvRadicandEdit.
+    move function trim(csvRadicandEdit) to csvRadicandText.
+    move epsilonIn to csvEpsilonEdit.
+    move function trim(csvEpsilonEdit) to csvEpsilonText.
+    move y to csvRootEdit.
+    move function trim(csvRootEdit) to csvRootText.
+    move "OK" to csvStatusText.
+    perform writeCsv.
     go to s1.
 
 e2.
     move y to x.
 
+*> Imaginary-mode counterpart to b1/s2/e2: iterates on the radicand's
+*> magnitude instead of rejecting it, the same Babylonian loop run
+*> against -radicandIn, and reports the root with an "i" flag rather
+*> than feeding sqrt.out/sqrt.hist (which exist for real-valued
+*> results).
+bImag.
+    move epsilonIn to diff.
+    compute z = - radicandIn.
+    move iterCap to effectiveIterCap.
+    if recIterCap is greater than zero
+        move recIterCap to effectiveIterCap
+    end-if.
+    divide 2 into z giving x rounded.
+    perform s2Imag thru e2Imag varying k from 1 by 1
+       until k is greater than effectiveIterCap.
+    move radicandIn to outpZ.
+    write outLine from abortMessage after advancing 1 line.
+    move lineStruct to rejectRecord.
+    write rejectRecord.
+    add 1 to abortCount.
+    move radicandIn to csvRadicandEdit.
+    move function trim(csvRadicandEdit) to csvRadicandText.
+    move epsilonIn to csvEpsilonEdit.
+    move function trim(csvEpsilonEdit) to csvEpsilonText.
+    move spaces to csvRootText.
+    move "ABORTED" to csvStatusText.
+    perform writeCsv.
+    go to s1.
+
+s2Imag.
+    if truncateRequested
+        compute y = 0.5 * (x + z / x)
+    else
+        compute y rounded = 0.5 * (x + z / x)
+    end-if.
+    subtract x from y giving temp.
+    if temp is less than zero compute temp = - temp.
+    if temp / (y + x) is greater than diff go to e2Imag.
+    move radicandIn to outZImag.
+    move y to outYImag.
+    move k to outIterImag.
+    write outLine from imaginaryLine after advancing 1 line.
+    add 1 to imaginaryCount.
+    move radicandIn to csvRadicandEdit.
+    move function trim(csvRadicandEdit) to csvRadicandText.
+    move epsilonIn to csvEpsilonEdit.
+    move function trim(csvEpsilonEdit) to csvEpsilonText.
+    move y to csvRootEdit.
+    move function trim(csvRootEdit) to csvRootText.
+    move "IMAGINARY" to csvStatusText.
+    perform writeCsv.
+    go to s1.
+
+e2Imag.
+    move y to x.
+
+*> Re-prints the page header block whenever the page fills up, so
+*> operators paging through a large spool never lose the columns.
+hdr.
+    add 1 to pageNum.
+    move pageNum to outPage.
+    if pageNum is greater than 1
+        write outLine from pageLine after advancing page
+    end-if.
+    write outLine from titleLine after advancing 0 lines.
+    write outLine from dateTimeLine after advancing 1 line.
+    write outLine from underLine1 after advancing 1 line.
+    write outLine from colHeads after advancing 1 line.
+    write outLine from underLine2 after advancing 1 line.
+    move 0 to lineCount.
+
+chkPage.
+    add 1 to lineCount.
+    if lineCount is greater than linesPerPage
+        perform hdr
+    end-if.
+
+*> Compares sqrt.dat's optional header-promised count against its
+*> optional trailer-reported count, and both against the count SQRT
+*> actually processed itself, so a file truncated partway through an
+*> upstream transfer is caught even if the trailer record never made
+*> it across at all. A file with neither record skips the check
+*> entirely, same as it always has.
+reconcileCounts.
+    if hdrPresent and not trlPresent
+        set reconcileMismatch to true
+    end-if.
+    if trlPresent
+        if hdrPresent and expectedRecCount is not equal to actualRecCount
+            set reconcileMismatch to true
+        end-if
+        if actualRecCount is not equal to readCount
+            set reconcileMismatch to true
+        end-if
+    end-if.
+
+*> Flags a systemically bad feed -- as opposed to a handful of
+*> ordinary bad rows -- when the share of records that rejected or
+*> aborted crosses alertThresholdPct. A run with nothing processed
+*> can't have a meaningful rate, so it's left unflagged.
+checkAlertThreshold.
+    if readCount is greater than zero
+        compute alertRatePct rounded =
+            (errCount + abortCount) * 100 / readCount
+        if alertRatePct is greater than or equal to alertThresholdPct
+            set alertTriggered to true
+        end-if
+    end-if.
+
+*> Writes the end-of-job summary trailer so operators don't have to
+*> hand-count Invalid Input / aborted lines out of the spool.
+trailer.
+    move readCount to outReadCount.
+    move okCount to outOkCount.
+    move errCount to outErrCount.
+    move abortCount to outAbortCount.
+    move imaginaryCount to outImaginaryCount.
+    move dupCount to outDupCount.
+    if reconcileMismatch
+        move reconcileStatusMismatch to outReconcileStatus
+    else
+        if hdrPresent or trlPresent
+            move reconcileStatusOk to outReconcileStatus
+        else
+            move reconcileStatusNone to outReconcileStatus
+        end-if
+    end-if.
+    move alertRatePct to outAlertPct.
+    if alertTriggered
+        move alertStatusExceeded to outAlertStatus
+    else
+        move alertStatusOk to outAlertStatus
+    end-if.
+    write outLine from trailerLine1 after advancing 2 lines.
+    write outLine from trailerLine2 after advancing 1 line.
+    write outLine from trailerLine3 after advancing 1 line.
+    write outLine from trailerLine4 after advancing 1 line.
+    write outLine from trailerLine5 after advancing 1 line.
+    write outLine from trailerLine6 after advancing 1 line.
+    write outLine from trailerLine7 after advancing 1 line.
+    write outLine from trailerLine8 after advancing 1 line.
+
+*> Buckets one converged record's iteration count (tallyIter, set by
+*> the caller) into hist1Count-hist4Count for the capacity-planning
+*> histogram; a record that aborted never reaches here, since
+*> abortCount already covers it.
+tallyHist.
+    if tallyIter is less than 1
+        continue
+    else
+        if tallyIter is less than 11
+            add 1 to hist1Count
+        else
+            if tallyIter is less than 51
+                add 1 to hist2Count
+            else
+                if tallyIter is less than 201
+                    add 1 to hist3Count
+                else
+                    add 1 to hist4Count
+                end-if
+            end-if
+        end-if
+    end-if.
+
+*> Appends one durable, report-independent row to sqrt.audit for the
+*> record just accepted -- resultRoot/tallyIter are already set by
+*> both call sites (the history-hit branch and the fresh-convergence
+*> branch) right before this is performed. Imaginary-mode results
+*> aren't audited here, the same scope resultFile/historyFile already
+*> draw around real-valued results only.
+writeAudit.
+    move function current-date to wsDateTime.
+    move radicandIn to auditRadicand.
+    move epsilonIn to auditEpsilon.
+    move resultRoot to auditRoot.
+    move tallyIter to auditIter.
+    string wsDateTime(1:4) "-" wsDateTime(5:2) "-" wsDateTime(7:2) " "
+        wsDateTime(9:2) ":" wsDateTime(11:2) ":" wsDateTime(13:2)
+        delimited by size into auditTimestamp
+    end-string.
+    write auditRecord.
+
+*> Appends one comma-delimited row to sqrt.csv for the record just
+*> finished, whatever the outcome -- csvRadicandText/csvEpsilonText/
+*> csvRootText/csvStatusText are already set by the caller right
+*> before this is performed, the same pattern writeAudit uses for
+*> resultRoot/tallyIter.
+writeCsv.
+    move spaces to csvLine.
+    string function trim(csvRadicandText) delimited by size
+        "," delimited by size
+        function trim(csvEpsilonText) delimited by size
+        "," delimited by size
+        function trim(csvRootText) delimited by size
+        "," delimited by size
+        function trim(csvStatusText) delimited by size
+        into csvLine
+    end-string.
+    write csvRecord from csvLine.
+
+*> Appends the convergence-iteration histogram to the report so
+*> operators can see how CPU-heavy a day's workload actually was.
+histogram.
+    move hist1Count to outHist1Count.
+    move hist2Count to outHist2Count.
+    move hist3Count to outHist3Count.
+    move hist4Count to outHist4Count.
+    move abortCount to outHistAbortCount.
+    write outLine from histTitle after advancing 2 lines.
+    write outLine from histLine1 after advancing 1 line.
+    write outLine from histLine2 after advancing 1 line.
+    write outLine from histLine3 after advancing 1 line.
+    write outLine from histLine4 after advancing 1 line.
+    write outLine from histLine5 after advancing 1 line.
+
+*> Calls squareroot.cob for each known perfect square in
+*> selfTestTable and compares the computed root against the known
+*> answer; any deviation beyond a generous rounding allowance halts
+*> the job before sqrt.dat is opened, since a wrong answer here means
+*> the Babylonian math itself is broken, not that a radicand is bad.
+selfTest.
+    move "N" to stFailSw.
+    perform varying stIdx from 1 by 1 until stIdx is greater than 6
+        move stRadicandKnown(stIdx) to stInput
+        call "squareroot" using stInput, stAnswer, stIterCount,
+            stTolerance, stStatusCode, stRoundMode end-call
+        compute stAnswerNum = function numval(stAnswer)
+        compute stDiff = stAnswerNum - stExpectedRoot(stIdx)
+        if stDiff is less than zero
+            compute stDiff = - stDiff
+        end-if
+        if stDiff is greater than 0.0005
+            set stFailed to true
+            move stRadicandKnown(stIdx) to outStRadicand
+            display selfTestMsg1
+            move stExpectedRoot(stIdx) to outStExpected
+            move stAnswerNum to outStComputed
+            display selfTestMsg2
+        end-if
+    end-perform.
+    if stFailed
+        display "SQRT self-test failed -- aborting before sqrt.dat is opened"
+        move 16 to return-code
+        stop run
+    end-if.
+
+*> Reads run-level overrides from the environment so operators can
+*> tune a run without a recompile. Unset or invalid values fall back
+*> to the compiled-in default.
+initParms.
+    accept envIterCap from environment "SQRT_ITER_CAP".
+    if envIterCap is greater than zero
+        move envIterCap to iterCap
+    end-if.
+    accept fname from environment "SQRT_INPUT_FILE".
+    if fname is equal to spaces
+        move "sqrt.dat" to fname
+    end-if.
+    accept rptDest from environment "SQRT_REPORT_DEST".
+    if rptDest is equal to spaces
+        move "/dev/stdout" to rptDest
+    end-if.
+    accept envAlertThresholdPct from environment "SQRT_ALERT_THRESHOLD_PCT".
+    if envAlertThresholdPct is greater than zero
+        move envAlertThresholdPct to alertThresholdPct
+    end-if.
+    accept envOverrideEps from environment "SQRT_OVERRIDE_EPS".
+    if envOverrideEps is greater than zero
+        move envOverrideEps to overrideEps
+        set overrideEpsOn to true
+    end-if.
+    accept envImaginaryMode from environment "SQRT_IMAGINARY_MODE".
+    if envImaginaryMode is equal to "Y" or envImaginaryMode is equal to "y"
+        set imaginaryModeOn to true
+    end-if.
+    accept roundMode from environment "SQRT_ROUND_MODE".
+    accept runDateRaw from date yyyymmdd.
+    accept runTimeRaw from time.
+    string runDateRaw(5:2) "/" runDateRaw(7:2) "/" runDateRaw(1:4)
+        delimited by size into outRunDate
+    end-string.
+    string runTimeRaw(1:2) ":" runTimeRaw(3:2) ":" runTimeRaw(5:2)
+        delimited by size into outRunTime
+    end-string.
+    move pgmRevision to outPgmRevision.
+
+*> Looks for a checkpoint left by a prior, abended run of this job and,
+*> if it's still mid-run ('R'), works out how many leading records to
+*> skip on this restart so already-processed rows aren't redone.
+initCkp.
+    move 0 to skipCount, ckpBase.
+    open input checkpointFile.
+    if ckpFileStatus is equal to "00"
+        read checkpointFile into ckpRecord
+        if ckpFileStatus is equal to "00" and ckpStatus is equal to "R"
+            move ckpCount to skipCount
+            move ckpCount to ckpBase
+        end-if
+        close checkpointFile
+    end-if.
+
+*> Records the current absolute position in the input file so a
+*> restart run knows how far the last attempt actually got.
+saveCkp.
+    initialize ckpRecord.
+    compute ckpCount = ckpBase + readCount.
+    move "R" to ckpStatus.
+    open output checkpointFile.
+    write ckpRecord.
+    close checkpointFile.
+
+*> Marks the checkpoint complete so a subsequent clean run starts
+*> from the top of the file instead of treating it as a restart.
+completeCkp.
+    initialize ckpRecord.
+    compute ckpCount = ckpBase + readCount.
+    move "C" to ckpStatus.
+    open output checkpointFile.
+    write ckpRecord.
+    close checkpointFile.
+
+*> Loads any history master left by a prior run into histTable so
+*> findHist has something to search; a missing sqrt.hist just means
+*> today's run starts with an empty table.
+loadHist.
+    move 0 to histCount.
+    open input historyFile.
+    if histFileStatus is equal to "00"
+        perform hl1 thru hl-done
+    end-if.
+    close historyFile.
+
+hl1.
+    read historyFile at end go to hl-done.
+    if histCount is less than histMax
+        add 1 to histCount
+        move histRadicand to tRadicand(histCount)
+        move histEpsilon to tEpsilon(histCount)
+        move histRoot to tRoot(histCount)
+        move histIter to tIter(histCount)
+    end-if.
+    go to hl1.
+
+hl-done.
+    exit.
+
+*> Searches histTable for a prior convergence on this exact
+*> radicand/epsilon pair; sets wasHistFound and the looked-up
+*> root/iteration count if one is on file.
+findHist.
+    move "N" to histFound.
+    perform fh1 thru fh-done varying j from 1 by 1
+        until j is greater than histCount or wasHistFound.
+
+fh1.
+    if tRadicand(j) is equal to radicandIn and tEpsilon(j) is equal to epsilonIn
+        move "Y" to histFound
+        move tRoot(j) to histLookupRoot
+        move tIter(j) to histLookupIter
+    end-if.
+
+fh-done.
+    exit.
+
+*> Adds a freshly-converged radicand/epsilon pair to both the
+*> in-memory table (so later records in this same run can hit it
+*> too) and the on-disk history master (so tomorrow's run can).
+saveHist.
+    if histCount is less than histMax
+        add 1 to histCount
+        move radicandIn to tRadicand(histCount)
+        move epsilonIn to tEpsilon(histCount)
+        move y to tRoot(histCount)
+        move k to tIter(histCount)
+    end-if.
+    move radicandIn to histRadicand.
+    move epsilonIn to histEpsilon.
+    move y to histRoot.
+    move k to histIter.
+    write histRecord.
+
 finish.
-    close inputFile, standardOutput.
+    perform completeCkp.
+*> readCount alone only ever covers this run's segment past a
+*> restart's skipped leading rows; folding ckpBase back in here,
+*> after completeCkp has already saved its own ckpBase+readCount,
+*> makes every consumer below report the whole logical job instead
+*> of just what this particular attempt processed.
+    compute readCount = ckpBase + readCount.
+    perform reconcileCounts.
+    perform checkAlertThreshold.
+    perform trailer.
+    perform histogram.
+    perform setReturnCode.
+    perform writeSummary.
+    close inputFile, standardOutput, rejectFile, resultFile, historyFile,
+        auditFile, csvFile.
 stop run.
+
+*> Writes the short end-of-run notification file a scheduler's
+*> notification step can pipe straight through without scanning the
+*> whole spooled report.
+writeSummary.
+    move function current-date to wsDateTime.
+    open output summaryFile.
+    move spaces to summaryRecord.
+    string wsDateTime(1:4) "-" wsDateTime(5:2) "-" wsDateTime(7:2)
+        delimited by size into outSumDate
+    end-string.
+    move pgmRevision to outSumPgmRevision.
+    move summaryDateLine to summaryRecord.
+    write summaryRecord.
+    move readCount to outSumReadCount.
+    move summaryLine1 to summaryRecord.
+    write summaryRecord.
+    move okCount to outSumOkCount.
+    move summaryLine2 to summaryRecord.
+    write summaryRecord.
+    move errCount to outSumErrCount.
+    move summaryLine3 to summaryRecord.
+    write summaryRecord.
+    move abortCount to outSumAbortCount.
+    move summaryLine4 to summaryRecord.
+    write summaryRecord.
+    move imaginaryCount to outSumImaginaryCount.
+    move summaryLine5 to summaryRecord.
+    write summaryRecord.
+    move dupCount to outSumDupCount.
+    move summaryLine6 to summaryRecord.
+    write summaryRecord.
+    move return-code to outSumReturnCode.
+    move summaryLine7 to summaryRecord.
+    write summaryRecord.
+    close summaryFile.
+
+*> Sets RETURN-CODE so the job scheduler can make conditional
+*> decisions based on how the run actually went: 0 when every
+*> record converged cleanly (or there was nothing to process), 4
+*> when some records rejected or aborted but at least one
+*> converged, 8 when nothing converged at all.
+setReturnCode.
+    if errCount is equal to zero and abortCount is equal to zero
+        move 0 to return-code
+    else
+        if okCount is greater than zero or imaginaryCount is greater than zero
+            move 4 to return-code
+        else
+            move 8 to return-code
+        end-if
+    end-if.
+    *> A header/trailer mismatch is a distinct failure condition --
+    *> a truncated or otherwise tampered file -- so it overrides
+    *> whatever the normal reject/abort ladder above would have set,
+    *> even on a run where every record that did arrive converged.
+    if reconcileMismatch
+        move 12 to return-code
+    end-if.
+    *> A reject/abort rate past alertThresholdPct means the upstream
+    *> feed itself is probably bad, not just a few stray rows -- a
+    *> distinct condition from the normal ladder above, and distinct
+    *> from the header/trailer mismatch, so it gets its own code
+    *> rather than being folded into either.
+    if alertTriggered
+        move 20 to return-code
+    end-if.
 *> ------------------------------------------------------------------
\ No newline at end of file
