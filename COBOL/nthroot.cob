@@ -0,0 +1,118 @@
+*> ---------------------------------------------------------------------
+*> -                      Babylonian Square Roots                      -
+*> -                         External Function                         -
+*> -                     by Jason Nguyen (1013950)                     -
+*> ---------------------------------------------------------------------
+*> Generalized companion to squareroot.cob: the same Newton's-method
+*> iteration, but for an arbitrary root degree (cube root, 4th root,
+*> etc.) instead of being hardcoded to 2, so callers that need
+*> something other than a square root aren't reimplementing the loop.
+*> Passing a degree of 2 reduces to the same answer squareroot.cob
+*> would give.
+
+identification division.
+program-id. nthroot.
+
+environment division.
+
+data division.
+
+working-storage section.
+
+*> Temporary variables used for root() iteration
+77 guess       pic s9(20)v9(10).
+77 prevGuess   pic s9(20)v9(10).
+77 powTerm     pic s9(20)v9(10).
+77 powDegree   pic 9(02).
+
+*> Tolerance actually applied this call; falls back to the
+*> compiled-in default when the caller passes zero
+77 useTolerance pic v9(9).
+
+*> Iteration ceiling, mirroring the batch SQRT program's iterCap,
+*> so an oscillating radicand/tolerance pair can't hang the caller
+77 iterCap       pic 9(05) value 1000.
+
+linkage section.
+
+*> Radicand input and answer output
+77 userInput   pic s9(20)v9(10).
+
+*> Root degree to extract (2 = square root, 3 = cube root, etc.)
+77 degree      pic 9(02).
+
+77 answer      pic z(20).z(10).
+
+*> Iterations the last calculation took, returned to the caller
+77 iterCount   pic 9(05).
+
+*> Convergence tolerance requested by the caller; zero means
+*> "use the default", since a real tolerance is always positive
+77 tolerance   pic v9(9).
+
+*> Tells the caller whether answer is actually usable, since a
+*> zero/negative radicand has no real root to compute, a degree of
+*> zero is meaningless, and whether the loop actually converged
+*> inside the iteration cap
+77 statusCode  pic x(01).
+    88 validInput    value "0".
+    88 invalidInput  value "9".
+    88 notConverged  value "8".
+
+*> ---------------------------Subroutine--------------------------------
+
+procedure division using userInput, degree, answer, iterCount, tolerance,
+        statusCode.
+
+    move 0 to iterCount.
+    move zero to answer.
+
+    *> Guard against zero/negative radicands and a zero degree up
+    *> front, the same way squareroot.cob's own guard does, so this
+    *> subroutine is safe to call directly
+    if userInput is not greater than zero or degree is equal to zero
+        set invalidInput to true
+        exit paragraph
+    end-if.
+    set validInput to true.
+
+    *> Degree 2 is just squareroot.cob's own starting guess; any
+    *> other degree starts from the same fraction of the radicand
+    divide degree into userInput giving guess rounded end-divide
+
+    if tolerance is greater than zero
+        move tolerance to useTolerance
+    else
+        move 0.000001000 to useTolerance
+    end-if.
+
+    *> Iterate Newton's method for an nth root until it is accurate
+    *> enough, or give up once the iteration cap is reached rather
+    *> than looping forever on a pair that never converges
+    perform with test after
+    until function abs(guess - prevGuess) is < useTolerance
+            or iterCount is greater or equal to iterCap
+        *> Store last guess
+        move guess to prevGuess
+        *> Calculate next guess: ((n-1)*g + x / g**(n-1)) / n
+        *> (the exponent is resolved into its own field first rather
+        *> than written inline, for portability across compilers)
+        subtract 1 from degree giving powDegree
+        compute powTerm = prevGuess ** powDegree
+        compute guess rounded =
+            (powDegree * prevGuess + userInput / powTerm) / degree
+        end-compute
+        add 1 to iterCount
+    end-perform
+
+    *> Format the final guess
+    move guess to answer
+
+    if function abs(guess - prevGuess) is not < useTolerance
+        set notConverged to true
+    end-if.
+
+    *> We are done!
+    exit paragraph.
+
+*> ---------------------------------------------------------------------
