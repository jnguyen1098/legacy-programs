@@ -0,0 +1,18 @@
+*> ------------------------------------------------------------------
+*> -                    Babylonian Square Roots                     -
+*> -                  sqrt.dat input record layout                  -
+*> ------------------------------------------------------------------
+*> Canonical 80-byte sqrt.dat record layout. Every SQRT variant
+*> COPYs this instead of redefining the fields field-by-field, so
+*> the names and picture clauses can't drift between versions.
+*>
+*> radicandIn:  1 (sign), 15 (characteristic), 6 (mantissa)
+*> epsilonIn:   9 (epsilon needed for halt, v implied decimal)
+*> recIterCap:  5 (optional per-record override of the iteration
+*>              ceiling; zero/blank means "use the run's own cap")
+*> the x(44) represents 44 unused spaces in the file
+01 lineStruct.
+    02 radicandIn      pic s9(15)v9(6) sign leading separate.
+    02 epsilonIn       pic v9(9).
+    02 recIterCap      pic 9(05).
+    02 filler          pic x(44).
